@@ -9,9 +9,13 @@
                organization is indexed
                access mode is dynamic
                record key is ani-key
-               file status is ani-status.        
-               
-               
+               file status is ani-status.
+      *    permanent human-readable audit trail, written alongside
+      *    the in-memory buffer whenever trace-report-path is set
+           select trace-report assign to trace-report-path
+               organization is line sequential
+               file status is trace-report-status.
+
         data division.
         file section.
             fd  ani.
@@ -22,62 +26,244 @@
                     88 ani-data                   value "D".
                     88 ani-proc                   value "P".
                 03  ani-condition                 pic x.
-                03  ani-area-ab                   pic x(65).
+      *         widened to match animod.cob's ani-rest (pic x(77))
+                03  ani-area-ab                   pic x(75).
             01  ani-rec2.
                 03  ani-bw                        pic 9.
                 03  ani-seqno6                    pic 9(6).
-                03  filler                        pic x(67).
-        
+                03  filler                        pic x(77).
+
+            fd  trace-report.
+            01  trace-report-line                 pic x(132).
+
         working-storage section.
             01 recordbuffer pic x(255).
-            
+
             01 ani-status pic 99.
+            01 trace-report-status pic 99.
             01 recpos pic 9(8).
-            
+            01 bp-hit-pos pic 9(8).
+            01 seen-count pic 9(8).
+            01 last-seqno-seen pic 9(7) value 0.
+            01 report-open-flag pic x value "N".
+                88 report-is-open value "Y".
+
+            01 report-header-0.
+                05 filler pic x(9) value "PROGRAM: ".
+                05 rh-program pic x(30).
+            01 report-header-1.
+                05 filler pic x(24) value "EXECUTION TRACE REPORT ".
+                05 filler pic x(10) value "GENERATED ".
+                05 rh-date pic 9(8).
+                05 filler pic x(1) value space.
+                05 rh-time pic 9(6).
+            01 report-header-2 pic x(32)
+                value "SEQ NO  TYPE  COND  SOURCE TEXT".
+            01 report-detail-line.
+                05 rd-seqno    pic z(6)9.
+                05 filler      pic x(2) value spaces.
+                05 rd-type     pic x(4).
+                05 filler      pic x(2) value spaces.
+                05 rd-cond     pic x(4).
+                05 filler      pic x(2) value spaces.
+                05 rd-text     pic x(75).
+            01 report-footer.
+                05 filler pic x(14) value "RECORDS SEEN: ".
+                05 rf-seen  pic z(6)9.
+                05 filler pic x(4) value spaces.
+                05 filler pic x(19) value "BREAKPOINTS FIRED: ".
+                05 rf-hits  pic z(6)9.
+
         linkage section.
             01 filename pic x(256).
             01 linecount usage binary-long.
             01 ani-record-buffer.
-                05 ani-record pic x(256) occurs 1 to 99999 times 
+                05 ani-record pic x(256) occurs 1 to 99999 times
                     depending on linecount.
-                
-        procedure division using by reference 
-            filename ani-record-buffer linecount.
-            
+      *     space on either filter = no filtering on that dimension
+            01 record-type-filter               pic x.
+                88 filter-data-only              value "D".
+                88 filter-proc-only              value "P".
+            01 condition-filter                  pic x.
+      *     ani-bw (the lead digit of the 7-digit ani-seqno key,
+      *     re-read via the ani-rec2 view) flags a breakpoint hit
+      *     stamped during an unattended/batch animation run; the
+      *     caller sizes bp-hit-buffer the same way as
+      *     ani-record-buffer, presetting bp-hit-count to its upper
+      *     bound and reading back the actual hit count on return
+            01 bp-hit-count usage binary-long.
+            01 bp-hit-buffer.
+                05 bp-hit-entry occurs 1 to 99999 times
+                    depending on bp-hit-count.
+                    10 bp-hit-seqno              pic 9(6).
+                    10 bp-hit-weight              pic 9.
+      *     spaces = no permanent trace report is written
+            01 trace-report-path pic x(256).
+      *     chunked/streamed output: 0 on the first call starts at
+      *     the top of the file (and keeps the historical skip of
+      *     the file's leading record, see below); a caller resuming
+      *     a later chunk passes back the start-seqno this program
+      *     returned from the previous call. max-rows-per-call caps
+      *     how many rows are copied into ani-record-buffer this
+      *     call, independent of the buffer's own linecount size, so
+      *     a caller can keep that buffer small across many calls
+      *     instead of sizing it for the whole (up to 99999-row) file
+            01 start-seqno usage binary-long.
+            01 max-rows-per-call usage binary-long.
+            01 more-records-flag pic x value "N".
+                88 more-records-exist value "Y" when set to false "N".
+      *     filename is just the raw ani-file path, which doesn't
+      *     identify which module was debugged -- the caller fills
+      *     this in for the trace report header
+            01 program-name pic x(30).
+
+        procedure division using by reference
+            filename ani-record-buffer linecount
+            record-type-filter condition-filter
+            bp-hit-buffer bp-hit-count
+            trace-report-path
+            start-seqno max-rows-per-call more-records-flag
+            program-name.
+
+            move "N" to report-open-flag.
+
             open input ani.
-      *      display "Open anifile" filename ani-status upon syserr 
+
+      *     OPEN OUTPUT truncates, so only the first chunk of a
+      *     resumed/streamed run may use it; later chunks reopen the
+      *     same report EXTEND so the detail lines already written
+      *     survive
+            if trace-report-path not = spaces
+                if start-seqno = 0
+                    open output trace-report
+                    set report-is-open to true
+
+                    move program-name to rh-program
+                    write trace-report-line from report-header-0
+                        end-write
+
+                    accept rh-date from date yyyymmdd end-accept
+                    accept rh-time from time end-accept
+                    write trace-report-line from report-header-1
+                        end-write
+                    write trace-report-line from report-header-2
+                        end-write
+                else
+                    open extend trace-report
+                    set report-is-open to true
+                end-if
+            end-if
+      *      display "Open anifile" filename ani-status upon syserr
       *      end-display
-      
+
       *      move spaces to ani-record-buffer.
             move 1 to recpos.
-      * Read first record and do nothing, just move cursor to second record      
-            read ani next record into recordbuffer end-read
-            
+            move 0 to bp-hit-pos.
+            set more-records-exist to true.
+
+            if start-seqno = 0
+      * Read first record and do nothing, just move cursor to second record
+                read ani next record into recordbuffer end-read
+            else
+                move start-seqno to ani-seqno
+                start ani key not less ani-key
+                    invalid key set more-records-exist to false
+                end-start
+            end-if
+
             perform forever
                 if recpos > linecount
-      *              display "Last buffer position: " recpos upon syserr 
+      *              display "Last buffer position: " recpos upon syserr
       *              end-display
-      *              display "linecount: " linecount upon syserr 
+      *              display "linecount: " linecount upon syserr
       *              end-display
                     exit perform
                 end-if
-            
+
+                if max-rows-per-call > 0 and recpos > max-rows-per-call
+                    exit perform
+                end-if
+
                 move spaces to recordbuffer
-                read ani next record into recordbuffer 
-                at end exit perform end-read
-                
+                read ani next record into recordbuffer
+                at end
+                    set more-records-exist to false
+                    exit perform
+                end-read
+
+                move ani-seqno to last-seqno-seen
+
       *          display recordbuffer upon syserr end-display
-                
-                string recordbuffer delimited by size 
-                    into ani-record(recpos) 
-                end-string
-                
-                add 1 to recpos end-add
-                
-      *          display "Buffer-Position: " recpos upon syserr 
+
+      *         "into recordbuffer" above already populated the FD
+      *         record area, so the ani-rec2 view (ani-bw/ani-seqno6)
+      *         is usable here too, independent of the type/condition
+      *         filter below -- a batch run wants every stamped hit
+                if ani-bw > 0 and bp-hit-pos < bp-hit-count
+                    add 1 to bp-hit-pos
+                    move ani-seqno6 to bp-hit-seqno(bp-hit-pos)
+                    move ani-bw to bp-hit-weight(bp-hit-pos)
+                end-if
+
+      *         "into recordbuffer" above already populated ani-rec,
+      *         so ani-data/ani-proc/ani-condition are usable here
+                if (record-type-filter = space
+                        or (filter-data-only and ani-data)
+                        or (filter-proc-only and ani-proc))
+                        and (condition-filter = space
+                                or ani-condition = condition-filter)
+
+                    string recordbuffer delimited by size
+                        into ani-record(recpos)
+                    end-string
+
+                    add 1 to recpos end-add
+
+                    if report-is-open
+                        move ani-seqno6 to rd-seqno
+                        if ani-data
+                            move "DATA" to rd-type
+                        else
+                            move "PROC" to rd-type
+                        end-if
+                        move ani-condition to rd-cond
+                        move ani-area-ab(1:75) to rd-text
+                        write trace-report-line from report-detail-line
+                            end-write
+                    end-if
+                end-if
+
+      *          display "Buffer-Position: " recpos upon syserr
       *          end-display
             end-perform
-      
+
             close ani.
-            
+
+            if report-is-open
+      *         the footer totals only this chunk's share of the
+      *         file, so it is held back until the chunk that actually
+      *         exhausts the ani file -- earlier chunks just leave
+      *         their detail lines for the next chunk to extend
+                if not more-records-exist
+                    compute seen-count = recpos - 1 end-compute
+                    move seen-count to rf-seen
+                    move bp-hit-pos to rf-hits
+                    write trace-report-line from report-footer
+                        end-write
+                end-if
+                close trace-report
+            end-if
+
+      *     tell the caller how many of its buffer slots were
+      *     actually filled once filtering is applied
+            compute linecount = recpos - 1 end-compute
+            move bp-hit-pos to bp-hit-count.
+
+      *     hand back where the next chunk should resume; once the
+      *     file is exhausted leave start-seqno as-is, it is moot
+      *     since more-records-flag already tells the caller to stop
+            if more-records-exist
+                compute start-seqno = last-seqno-seen + 1 end-compute
+            end-if.
+
         goback.
