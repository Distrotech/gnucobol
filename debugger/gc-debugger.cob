@@ -1,1615 +1,2496 @@
-        identification division.
-        program-id. gc-debugger.
-        
-        environment division.
-        configuration section.
-        input-output section.
-        file-control.
-      *      select cobfile assign to cobfile-path
-      *          organization is line sequential
-      *          file status is cobfile-status.
-                
-            select bp-file assign to bp-path
-                organization is line sequential
-                file status is bp-file-status.
-                
-            select log-file assign to log-file-path
-                organization is line sequential
-                file status is log-file-status.
-
-        data division.
-        
-        file section.
-      *      fd cobfile.
-      *          01 cobfile-line         pic x(100).
-                
-            fd  bp-file.
-                01 bp-line             pic x(40).
-                
-            fd  log-file.
-                01 log-line             pic x(512).
-        
-        working-storage section.
-            copy screenio.
-            
-      ***************************************************************
-      ** Constants                                                 **
-      ***************************************************************
-            78 MAX-ROWS value 19.
-            78 MAX-ROW-LENGTH value 84.
-            
-            77 GETLINE              pic x(128) value "get_aniline".
-            77 GETLINECOUNT         pic x(128) value "get_linecount".
-            77 ANIDATA              pic x(128) value "anidata".
-            
-            
-      ***************************************************************
-      ** General flags, management data                            **
-      ***************************************************************
-            77 global-init-flag             pic 9 value 0.
-            77 module-init-flag             pic 9 value 0.
-            
-            77 active-line                  pic 9(5) value 0.
-            77 active-line-onscreen         pic 99 value 0.
-            
-            77 call-depth                   pic 9(6) value 0.
-            
-      *     Saves the run mode:
-      *     N... Normal
-      *     G... Go (till end or breakpoint)
-            77 run-mode                     pic x value 'N'.
-            
-            77 cob-anim-logging             pic x(1).
-
-      ***************************************************************
-      ** Structures (Data, Screen, ... )                           **
-      ***************************************************************
-            
-            77 lines-set                pic 9(02) value 20.
-            01 codelines-data.
-                04 codeline occurs 5 to 50 depending on lines-set.
-                    05 linenumber       pic 9(5).
-                    05 sourceline       pic x(77).
-                    
-            01 cobfile-status           pic 99.
-            01 cobfile-path             pic x(256).
-            
-            01 log-file-status          pic 99.
-            01 log-file-path            pic x(256) 
-                                        value "gc-debugger.log".
-            
-            77 VV-NAME                  pic x(10) value "Varname:".
-            77 VV-USAGE                 pic x(10) value "Usage:".
-            77 VV-SIZE                  pic x(10) value "Length:".
-            77 VV-CONTENT               pic x(10) value "Data:".
-            
-            77 EMPTYLINE                pic x(2100) value spaces.
-            
-                    
-      ***************************************************************
-      ** Screen variables (lines, positions, ... )                 **
-      ***************************************************************            
-            01 line-cursor-position     pic 99 value 1.
-            01 module-line-count        pic 9(5) value 0.
-            01 goto-linenumber          pic 9(5).
-
-            
-      ***************************************************************
-      ** Key input processing                                      **
-      ***************************************************************
-            01 inp-crt-status           pic 9(4).
-            
-      ***************************************************************
-      ** Buffers and temporary used fields                         **
-      ***************************************************************
-            01 tmp-command-input-buffer     pic x(70).
-            01 tmp-unstring-buffer          pic x(256).
-            01 tmp-unstring-ptr             pic 9(3).
-            01 tmp-line-position            pic 99.
-            01 tmp-source-line-buffer       pic x(512).
-            01 tmp-linenumber               pic 9(5).
-            01 tmp-linenumber-2             pic 9(5).
-            01 tmp-linenumber-3             pic 9(5).
-            01 tmp-number                   pic 9(5).
-            01 tmp-number-2                 pic 9(5).
-            01 tmp-onscreen-linenumber      pic 99.
-            01 tmp-onscreen-linenumber-2    pic 99.
-            01 tmp-linenumber-bin           usage binary-long.
-            01 tmp-counter                  pic 9(5).
-            01 tmp-cobol-src-name           pic x(30).
-            01 tmp-bp-src-name              pic x(30).
-            01 tmp-bp-src-line              pic 9(5).
-            01 tmp-log-line                 pic x(512).
-            
-      ***************************************************************
-      ** Variables for breakpoint management                       **
-      ***************************************************************
-            77 bp-wp-init-flag                    pic 9.
-      * last used line in breakpoint table 
-            77 bp-next-line                       pic 9(5).
-      * last used line in watchpoint table 
-            77 wp-last-line                       pic 9(5). 
-       
-      * line number for delete-breakpoint
-            77 bp-delete-src-line                 pic 9(5).
-            77 bp-check-src-line redefines bp-delete-src-line pic 9(5).
-            77 bp-add-src-line redefines bp-delete-src-line   pic 9(5).
-
-      * src-name for delete, add, check breakpoint
-            77 bp-delete-src-name                             pic x(30).
-            77 bp-check-src-name redefines bp-delete-src-name pic x(30).
-            77 bp-add-src-name redefines bp-delete-src-name   pic x(30).
-       
-            77 is-breakpoint-flag                 pic 9 value 0.
-       
-      * temporary variable for one record
-            77 bp-wp-temp-record                  pic x(40).
-       
-            01  bp-file-info.
-                03  bp-path                       pic x(256).
-                03  bp-file-status                pic 99.
-            01  bp-line-counter                   pic 9(4).
-            01  bp-amount                         pic 9(4) value 1000.
-       
-      * breakpoint table with max. 1000 breakpoints
-            01 breakpoint-lst.
-                05  bp-line-struct occurs 0 TO 1000
-                              depending on bp-amount,
-                              ascending key bp-src-name, 
-                                            bp-src-line, 
-                              indexed by bp-index.
-                    10  bp-src-name                 pic x(30).
-                    10  bp-src-line                 pic 9(5).
-           
-      * watchpoint table with max. 1000 watchpoints
-            01 watchpoint-lst. 
-                05 wp-line-struct occurs 1000.
-                    10 wp-src-name                    pic x(30).
-                    10 wp-var-name                    pic x(50).
-                    
-      ***************************************************************
-      ** Variables for string-contains                             **
-      ***************************************************************
-            01 string-contains-flag             pic 9 value 0.
-            01 string-contains-str1             pic x(256).
-            01 string-contains-str2             pic x(256).
-
-        linkage section.
-            01  interface-block.
-               03  anim-state                    pic x.
-               03  cobol-src-name                pic x(30).
-               03  first-stmt-if                 pic 9(6).
-      *        current line is the line on which the cursor resides
-      *        will be same as active line during animation
-      *        but will differ when scrolling through the file
-               03  current-line-if               pic 9(6).
-      *        active line is the line that will be executed in the file
-               03  active-line-if                pic 9(6).
-               03  no-code-lines-if              pic 9(6).
-               03  dtf-line                      pic 9(6).
-               03  dtf-usage                     pic 99.
-               03  dtf-length                    pic 999.
-               03  dtf-value                     pic x(280).
-               
-            01  anim-stmt-type                   pic x.
-            
-            
-        screen section.
-            01 animator-screen.
-                03 headline pic x(60)
-                   BACKGROUND-COLOR COB-COLOR-BLACK
-                   FOREGROUND-COLOR COB-COLOR-WHITE
-                   LINE 1
-                   COL 10.
-                03 codelines
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                   .
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 2 USING linenumber (01).
-                        05 filler pic x(74)
-                            COL 7 LINE 2 USING sourceline (01).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 3 USING linenumber (02).
-                        05 filler pic x(74)
-                            COL 7 LINE 3 USING sourceline (02).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 4 USING linenumber (03).
-                        05 filler pic x(74)
-                            COL 7 LINE 4 USING sourceline (03).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 5 USING linenumber (04).
-                        05 filler pic x(74)
-                            COL 7 LINE 5 USING sourceline (04).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 6 USING linenumber (05).
-                        05 filler pic x(74)
-                            COL 7 LINE 6 USING sourceline (05).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 7 USING linenumber (06).
-                        05 filler pic x(74)
-                            COL 7 LINE 7 USING sourceline (06).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 8 USING linenumber (07).
-                        05 filler pic x(74)
-                            COL 7 LINE 8 USING sourceline (07).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 9 USING linenumber (08).
-                        05 filler pic x(74)
-                            COL 7 LINE 9 USING sourceline (08).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 10 USING linenumber (09).
-                        05 filler pic x(74)
-                            COL 7 LINE 10 USING sourceline (09).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 11 USING linenumber (10).
-                        05 filler pic x(74)
-                            COL 7 LINE 11 USING sourceline (10).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 12 USING linenumber (11).
-                        05 filler pic x(74)
-                            COL 7 LINE 12 USING sourceline (11).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 13 USING linenumber (12).
-                        05 filler pic x(74)
-                            COL 7 LINE 13 USING sourceline (12).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 14 USING linenumber (13).
-                        05 filler pic x(74)
-                            COL 7 LINE 14 USING sourceline (13).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 15 USING linenumber (14).
-                        05 filler pic x(74)
-                            COL 7 LINE 15 USING sourceline (14).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 16 USING linenumber (15).
-                        05 filler pic x(74)
-                            COL 7 LINE 16 USING sourceline (15).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 17 USING linenumber (16).
-                        05 filler pic x(74)
-                            COL 7 LINE 17 USING sourceline (16).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 18 USING linenumber (17).
-                        05 filler pic x(74)
-                            COL 7 LINE 18 USING sourceline (17).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 19 USING linenumber (18).
-                        05 filler pic x(74)
-                            COL 7 LINE 19 USING sourceline (18).
-                    04 filler.
-                        05 filler pic 9(5)
-                            COL 1 LINE 20 USING linenumber (19).
-                        05 filler pic x(74)
-                            COL 7 LINE 20 USING sourceline (19).
-
-                03 line-cursor pic x value '>'
-                        BACKGROUND-COLOR COB-COLOR-BLACK
-                        FOREGROUND-COLOR COB-COLOR-WHITE
-                        LINE line-cursor-position
-                        COL 6.
-                        
-                03 command-input-line pic x(50) 
-                    BACKGROUND-COLOR COB-COLOR-BLACK
-                    FOREGROUND-COLOR COB-COLOR-WHITE
-                    LINE 23
-                    COL 1.
-                            
-                03 footline
-                    BACKGROUND-COLOR COB-COLOR-BLACK.
-                    04 func1 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 1.
-                    04 func2 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 11.
-                    04 func3 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 21.
-                    04 func4 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 31.
-                    04 func5 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 41.
-                    04 func6 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 51.
-                    04 func7 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 61.
-                    04 func8 pic x(8)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 25
-                        COL 71.
-
-                03 footline-2
-                    BACKGROUND-COLOR COB-COLOR-BLACK.
-                    04 func1-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 1.
-                    04 func2-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 11.
-                    04 func3-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 21.
-                    04 func4-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 31.
-                    04 func5-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 41.
-                    04 func6-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 51.
-                    04 func7-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 61.
-                    04 func8-2 pic x(2)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 24
-                        COL 71.            
-
-            01 view-variable-screen.
-                03 headline-vv pic x(80)
-                    BACKGROUND-COLOR COB-COLOR-BLACK
-                    FOREGROUND-COLOR COB-COLOR-WHITE
-                    LINE 1
-                    COL 1.
-                03 name-vv.
-                    04 name-vv-head pic x(10)
-                        BACKGROUND-COLOR COB-COLOR-BLACK
-                        FOREGROUND-COLOR COB-COLOR-WHITE
-                        LINE 3
-                        COL 1
-                        USING VV-NAME.
-                    04 name-vv-content pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 3
-                        COL 12.
-                03 usage-vv.
-                    04 usage-vv-head pic x(10)
-                        BACKGROUND-COLOR COB-COLOR-BLACK
-                        FOREGROUND-COLOR COB-COLOR-WHITE
-                        LINE 4
-                        COL 1
-                        USING VV-USAGE.
-                    04 usage-vv-content pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 4
-                        COL 12.                
-                03 size-vv.
-                    04 size-vv-head pic x(10)
-                        BACKGROUND-COLOR COB-COLOR-BLACK
-                        FOREGROUND-COLOR COB-COLOR-WHITE
-                        LINE 5
-                        COL 1
-                        USING VV-SIZE.
-                    04 size-vv-content pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 5
-                        COL 12.                
-                03 content-vv.
-                    04 content-vv-head pic x(10)
-                        BACKGROUND-COLOR COB-COLOR-BLACK
-                        FOREGROUND-COLOR COB-COLOR-WHITE
-                        LINE 6
-                        COL 1
-                        USING VV-CONTENT.
-                    04 content-vv-l1 pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 6
-                        COL 12.
-                    04 content-vv-l2 pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 7
-                        COL 12.
-                    04 content-vv-l3 pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 8
-                        COL 12.
-                    04 content-vv-l4 pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 9
-                        COL 12.
-                    04 content-vv-l5 pic x(60)
-                        BACKGROUND-COLOR COB-COLOR-WHITE
-                        FOREGROUND-COLOR COB-COLOR-BLACK
-                        LINE 10
-                        COL 12.
-                       
-            01 empty-screen.
-                03 filler pic x(2100) LINE 1 COL 1 using EMPTYLINE.
-
-        procedure division using interface-block anim-stmt-type.
-            perform process-interface-block.
-
-            perform forever 
-                accept tmp-command-input-buffer 
-                line 23 col 10 end-accept
-
-                perform process-function-key
-                perform process-input-buffer
-            end-perform
-
-        stop run.
-        
-      ***************************************************************  
-        do-initialization section.      
-            if cob-anim-logging = 'Y'
-                string "Do-Initialization, " delimited by size
-                    "global-init-flag: " delimited by size 
-                    global-init-flag delimited by size 
-                    ", module-init-flag: " delimited by size
-                    module-init-flag delimited by size
-                    ", call-depth: " delimited by size
-                    call-depth delimited by size                
-                    into tmp-log-line
-                end-string
-                perform log-msg
-            end-if
-
-            if global-init-flag = 0 
-                set environment 'COB_SCREEN_EXCEPTIONS' to 'Y'
-                set environment 'COB_SCREEN_ESC' to 'Y'
-                accept cob-anim-logging from environment 
-                'COB_ANIM_LOGGING' end-accept 
-                call "C$TOUPPER" using cob-anim-logging 
-                by value 1 end-call
-                if cob-anim-logging = 'Y'
-                    open output log-file
-                end-if
-            end-if
-            
-            if module-init-flag = 0
-                perform do-module-init
-            end-if
-            
-            if global-init-flag = 0
-                perform do-screen-init
-            end-if
-            
-            if run-mode = 'N'
-      *          call "C$SLEEP" using 20 end-call
-                display animator-screen end-display
-            end-if
-            if bp-wp-init-flag not = 1
-                perform read-in-breakpoints
-                move 1 to bp-wp-init-flag
-            end-if
-            
-            if run-mode = 'N'
-                perform display-current-breakpoints
-            end-if
-            
-            move 1 to global-init-flag.
-            
-      *      display "end do-init..." upon syserr end-display
-            
-            move 1 to return-code.
-            if anim-stmt-type = 'X' or anim-stmt-type = '0'
-                goback.
-                
-            continue.
-       
-      ***************************************************************  
-        do-screen-init section.
-            move "Funk 1" to func1.
-            move "F1" to func1-2.
-            move "Funk 2" to func2.
-            move "F2" to func2-2.
-            move "Funk 3" to func3.
-            move "F3" to func3-2.
-            move "Funk 4" to func4.
-            move "F4" to func4-2.
-            move "Step" to func5.
-            move "F5" to func5-2.
-            move "Step into" to func6.
-            move "F6" to func6-2.
-            move "Go" to func7.
-            move "F7" to func7-2.
-            move "Funk 8" to func8.
-            move "F8" to func8-2.
-                
-            move "Command: " to command-input-line.
-        
-            continue.
-            
-      ***************************************************************
-      
-        do-module-init section.
-
-            move spaces to GETLINE.
-            move spaces to GETLINECOUNT.
-            move spaces to ANIDATA.
-        
-            string "get_aniline_" delimited by size
-                   cobol-src-name delimited by spaces
-                into GETLINE
-            end-string
-            
-            string "get_linecount_" delimited by size 
-                   cobol-src-name delimited by spaces
-                into GETLINECOUNT
-            end-string
-            
-            string "anidata_" delimited by size 
-                   cobol-src-name delimited by spaces
-                into ANIDATA
-            end-string
-
-            call GETLINECOUNT end-call
-            move return-code to module-line-count.
-            
-      *      call "C$SLEEP" using 20 end-call
-            move spaces to codelines-data.
-            
-            string "GNU COBOL 2.0 Debugger  --  " delimited by size 
-                cobol-src-name delimited by spaces
-                into headline
-            end-string
-            
-            move headline to headline-vv.
-        
-            perform varying tmp-linenumber from 1 by 1
-                    until   tmp-linenumber > MAX-ROWS or 
-                            tmp-linenumber > module-line-count
-                    
-                    move spaces to tmp-source-line-buffer
-                    move tmp-linenumber to tmp-linenumber-bin
-                    
-                    call GETLINE using tmp-linenumber-bin 
-                    tmp-source-line-buffer end-call
-                    
-                    move tmp-linenumber to linenumber(tmp-linenumber)
-                    move tmp-source-line-buffer 
-                        to sourceline(tmp-linenumber)
-            end-perform
-
-            move 1 to module-init-flag.
-            
-            continue.
-            
-      ***************************************************************
-      
-        process-function-key section.
-            move COB-CRT-STATUS to inp-crt-status.
-            
-            evaluate inp-crt-status
-                when 1005 perform do-single-step
-                when 1006 perform do-step-into
-                when 1007 perform do-go
-                when 2005 perform quit-debugger
-                when 2001 perform page-up
-                when 2002 perform page-down
-                when 2003 perform line-up
-                when 2004 perform line-down
-            end-evaluate
-            
-            continue.
-
-      ***************************************************************  
-        process-function-key-vv section.
-            move COB-CRT-STATUS to inp-crt-status.
-            
-            evaluate inp-crt-status
-                when 1001 perform goback-from-vv
-                when 2005 perform quit-debugger
-            end-evaluate
-            
-            continue.
-            
-      ***************************************************************
-        process-input-buffer section.
-            call "C$TOUPPER" using tmp-command-input-buffer 
-            by value 1 end-call
-            
-            evaluate tmp-command-input-buffer(1:1)
-                when 'B' perform set-unset-breakpoint
-                when 'G' perform goto-line
-                when 'V' perform view-variable
-            end-evaluate
-        
-            continue.
-            
-      ***************************************************************
-        process-interface-block section.
-            perform log-interface-block.
-            
-            move active-line-if to active-line.
-
-            perform process-interface-block-count-depth.
-            
-            if run-mode = 'N'
-                if cob-anim-logging = 'Y'
-                    move "Normal mode step..." to tmp-log-line
-                    perform log-msg
-                end-if
-                if anim-stmt-type = '0'
-                        move 0 to module-init-flag
-                        perform do-initialization
-                else if anim-state = 'I' and module-init-flag = 0
-                        perform do-initialization     
-                        perform display-active-line
-                     else if anim-state = 'X'
-                              perform check-for-stop-run
-                              goback
-                          else 
-                              display animator-screen end-display
-                              perform display-active-line
-                          end-if
-                     end-if
-                end-if
-                
-                perform check-for-stop-run             
-            end-if
-            
-            if run-mode = 'G'
-                if anim-stmt-type = '0'
-                    move 0 to module-init-flag
-                    perform do-initialization
-                else if anim-state = 'I' and module-init-flag = 0 
-                        perform do-initialization
-                     end-if
-                end-if
-                if cob-anim-logging = 'Y'
-                    move "Go mode step..." to tmp-log-line
-                    perform log-msg
-                end-if
-                move cobol-src-name to bp-check-src-name
-                move active-line to bp-check-src-line
-                
-                perform check-for-stop-run
-                
-                perform is-breakpoint
-                            
-                if cob-anim-logging = 'Y'
-                    string "Checked for BP... " delimited by size 
-                        bp-check-src-name delimited by size 
-                        ";" delimited by size 
-                        bp-check-src-line delimited by spaces
-                        into tmp-log-line
-                    end-string
-                    perform log-msg
-                end-if
-                
-                if is-breakpoint-flag = 1 
-                    move 'N' to run-mode
-      *              display "Breakpoint..." upon syserr end-display
-                    display animator-screen end-display
-                    perform display-active-line
-                    perform display-current-breakpoints
-                else
-                    if cob-anim-logging = 'Y'
-                        move "No BP, goback..." to tmp-log-line
-                        perform log-msg
-                    end-if
-                    goback
-                end-if
-            end-if
-            
-            continue.
-            
-      ***************************************************************
-        process-interface-block-count-depth section.
-            if anim-state = 'X'
-      *          if call-depth > 0 
-      *              subtract 1 from call-depth end-subtract
-      *          end-if
-                move 0 to module-init-flag
-            else if anim-stmt-type = 'P'
-                    if cob-anim-logging = 'Y'
-                        move "Perform/Call step..." to tmp-log-line
-                        perform log-msg
-                    end-if
-      *              add 1 to call-depth end-add
-                 end-if
-            end-if
-            
-            continue.
-      
-      ***************************************************************
-        display-active-line section.
-            move active-line to goto-linenumber.
-            move spaces to tmp-command-input-buffer.
-            
-            perform goto-line.
-            
-            add 1 to active-line-onscreen 
-            giving tmp-onscreen-linenumber end-add
-            
-            display sourceline(active-line-onscreen)(1:74)
-            line tmp-onscreen-linenumber col 7 
-            with background-color COB-COLOR-GREEN end-display
-            
-            continue.
-            
-      ***************************************************************
-        display-active-line-if-visible section.
-            if active-line >= linenumber(1) 
-                and active-line <= linenumber(MAX-ROWS)
-                
-                compute tmp-onscreen-linenumber = linenumber(MAX-ROWS) 
-                - active-line end-compute
-                add 1 to tmp-onscreen-linenumber 
-                giving tmp-onscreen-linenumber-2 end-add
-
-                display sourceline(tmp-onscreen-linenumber)(1:74)
-                line tmp-onscreen-linenumber-2 col 7 
-                with background-color COB-COLOR-GREEN end-display
-                
-            else if module-line-count <= MAX-ROWS
-                    add 1 to active-line 
-                    giving tmp-onscreen-linenumber-2 end-add
-                
-                    display sourceline(active-line)(1:74)
-                    line tmp-onscreen-linenumber-2 col 7 
-                    with background-color COB-COLOR-GREEN end-display
-                end-if
-            end-if
-            
-            continue.            
-            
-      ***************************************************************
-        quit-debugger section.
-            move "Möchten sie den Debugger beenden?" to 
-            command-input-line.
-            display command-input-line end-display
-            display footline end-display
-            
-            move spaces to tmp-command-input-buffer.
-            compute tmp-line-position = function length 
-            ( function trim (command-input-line) ) + 2 end-compute
-            
-            accept tmp-command-input-buffer line 23 
-            col tmp-line-position end-accept
-            
-            if function upper-case(tmp-command-input-buffer(1:1)) = 'J' 
-            or function upper-case(tmp-command-input-buffer(1:1)) = 'Y'
-                
-                perform flush-breakpoints
-      *          Doesn't work in GC 1.1
-      *          display spaces upon crt end-display
-                display empty-screen end-display
-                stop run
-            end-if
-            
-            move "Command: " to command-input-line.
-            continue.
-            
-      ***************************************************************
-        check-for-stop-run section.
-            if active-line >= first-stmt-if
-                move active-line to tmp-linenumber-bin
-                
-                if cob-anim-logging = 'Y'
-                    string "check for stop run. " delimited by size 
-                        active-line delimited by size 
-                        ", " delimited by size
-                        cobol-src-name delimited by size
-                        ", " delimited by size
-                        GETLINE delimited by size
-                        into tmp-log-line
-                    end-string
-                    perform log-msg
-                end-if
-                    
-                call GETLINE using tmp-linenumber-bin 
-                tmp-source-line-buffer end-call
-                
-                move function upper-case(tmp-source-line-buffer) 
-                    to string-contains-str1
-                move "STOP RUN." to string-contains-str2
-                
-                perform string-contains
-                
-                if string-contains-flag = 1
-                    perform flush-breakpoints
-                end-if
-            end-if
-            
-            continue.
-      
-      ***************************************************************
-        do-single-step section.
-            move 'N' to run-mode.
-            goback.
-            
-      ***************************************************************
-        do-step-into section.
-            
-            continue.
-            
-      ***************************************************************
-        do-go section.
-            move 'G' to run-mode.
-            goback.
-      
-      ***************************************************************
-        goto-line section.
-            if module-line-count < MAX-ROWS
-                move active-line to active-line-onscreen
-                display space line line-cursor-position col 6 
-                end-display
-                add 1 to active-line giving line-cursor-position end-add
-            else
-                if tmp-command-input-buffer(1:1) = "G"
-                    move 3 to tmp-unstring-ptr
-                    unstring tmp-command-input-buffer delimited by " " 
-                        into tmp-unstring-buffer
-                        with pointer tmp-unstring-ptr
-                    end-unstring
-                    
-                    move tmp-unstring-buffer to goto-linenumber
-                end-if
-            
-                compute tmp-linenumber-2 = module-line-count - MAX-ROWS 
-                end-compute
-                
-                divide MAX-ROWS by 2 giving tmp-number 
-                end-divide
-                move tmp-number to line-cursor-position
-                
-                if goto-linenumber > tmp-linenumber-2
-                    compute goto-linenumber = module-line-count - 
-                    tmp-number end-compute
-                else if goto-linenumber < MAX-ROWS 
-                        add 1 to tmp-number giving  goto-linenumber 
-                        end-add
-                     end-if
-                end-if
-                
-                compute tmp-linenumber-2 = goto-linenumber - 
-                tmp-number end-compute
-                compute tmp-linenumber-3 = goto-linenumber + 
-                tmp-number + 1 end-compute
-                move 1 to tmp-counter
-
-      *          display "mdlc: " module-line-count upon syserr end-display
-      *          display "goto: " goto-linenumber upon syserr end-display
-      *          display "start: " tmp-linenumber-2 upon syserr end-display
-      *          display "end: " tmp-linenumber-3 upon syserr end-display
-                
-                perform varying tmp-linenumber 
-                    from tmp-linenumber-2 by 1 
-                    until tmp-linenumber = tmp-linenumber-3
-                
-                    move spaces to tmp-source-line-buffer
-                    move tmp-linenumber to tmp-linenumber-bin
-                    
-                    call GETLINE using tmp-linenumber-bin 
-                    tmp-source-line-buffer end-call
-                    
-                    move tmp-source-line-buffer 
-                        to sourceline(tmp-counter)
-                    move tmp-linenumber to linenumber(tmp-counter)
-                    
-                    if linenumber(tmp-counter) = goto-linenumber 
-                        move tmp-counter to active-line-onscreen
-                        display space line line-cursor-position col 6 
-                        end-display
-                        move tmp-counter to line-cursor-position
-                    end-if
-                
-                    add 1 to tmp-counter end-add
-                end-perform
-                
-            end-if
-            
-            display animator-screen end-display
-            perform display-current-breakpoints.
-        
-            continue.
-      
-      ***************************************************************
-        page-up section.
-            compute goto-linenumber = linenumber(10) - MAX-ROWS 
-            end-compute
-            
-            move spaces to tmp-command-input-buffer.
-            
-            perform goto-line.
-            perform display-current-breakpoints.
-            perform display-active-line-if-visible.
-      
-      *      if linenumber(1) > MAX-ROWS
-      *          compute tmp-linenumber-2 = linenumber(1) - MAX-ROWS 
-      *          end-compute
-      *      else
-      *          move 1 to tmp-linenumber-2
-      *          move MAX-ROWS to linenumber(1)
-      *      end-if
-      *      
-      *      move MAX-ROWS to tmp-counter.
-      *      
-      *      perform varying tmp-linenumber 
-      *          from linenumber(1) by -1 
-      *          until tmp-counter = 0
-      *      
-      *          move spaces to tmp-source-line-buffer
-      *          move tmp-linenumber to tmp-linenumber-bin
-      *          
-      *          call GETLINE using tmp-linenumber-bin 
-      *          tmp-source-line-buffer end-call
-      *          
-      *          move tmp-source-line-buffer to sourceline(tmp-counter)
-      *          move tmp-linenumber to linenumber(tmp-counter)
-      *      
-      *          subtract 1 from tmp-counter end-subtract
-      *      end-perform
-      *      
-      *      display animator-screen end-display
-            
-            continue.
-            
-      ***************************************************************
-        page-down section.
-            compute goto-linenumber = linenumber(10) + MAX-ROWS 
-            end-compute
-            
-            move spaces to tmp-command-input-buffer.
-            
-            perform goto-line.
-            perform display-current-breakpoints.
-            perform display-active-line-if-visible.
-        
-      *      compute tmp-linenumber = module-line-count - MAX-ROWS 
-      *      end-compute
-       
-      * If we use GC 2.0, we can use this evaluate statement
-      * In GC 1.1 the when > and when <= doesn't work
-      *      evaluate linenumber(MAX-ROWS)
-      *          when module-line-count exit section
-      *          when > tmp-linenumber
-      *              move module-line-count to tmp-linenumber
-      *          when <= tmp-linenumber
-      *              compute tmp-linenumber = linenumber(MAX-ROWS) 
-      *              + MAX-ROWS end-compute
-      *      end-evaluate
-      *      if linenumber(MAX-ROWS) = module-line-count
-      *          exit section
-      *      else if linenumber(MAX-ROWS) > tmp-linenumber
-      *              move module-line-count to tmp-linenumber
-      *           else if linenumber(MAX-ROWS) <= tmp-linenumber
-      *                  compute tmp-linenumber = linenumber(MAX-ROWS)
-      *                  + MAX-ROWS end-compute
-      *                end-if
-      *           end-if
-      *      end-if
-      *          
-      *      move MAX-ROWS to tmp-counter.
-      *      
-      *      perform varying tmp-linenumber-2
-      *          from tmp-linenumber by -1 
-      *          until tmp-counter = 0
-      *      
-      *          move spaces to tmp-source-line-buffer
-      *          move tmp-linenumber-2 to tmp-linenumber-bin
-      *          
-      *          call GETLINE using tmp-linenumber-bin
-      *          tmp-source-line-buffer end-call
-      *          
-      *          move tmp-source-line-buffer to sourceline(tmp-counter)
-      *          move tmp-linenumber-2 to linenumber(tmp-counter)
-      *          
-      *          subtract 1 from tmp-counter end-subtract
-      *      end-perform
-            
-      *      display animator-screen end-display        
-            continue.
-            
-      ***************************************************************      
-        line-up section.
-            if line-cursor-position > 2 
-                display ' ' line line-cursor-position col 6 
-                end-display
-                
-                subtract 1 from line-cursor-position end-subtract
-                display line-cursor end-display
-            else
-                if line-cursor-position = 2
-                and linenumber(1) > 1
-                    perform scroll-one-line-up
-                end-if            
-            end-if 
-            
-            perform display-current-breakpoints.
-            perform display-active-line-if-visible.
-            
-            continue.
-            
-      ***************************************************************
-        line-down section.
-            compute tmp-line-position = MAX-ROWS + 1 end-compute
-            if line-cursor-position < tmp-line-position
-                display ' ' line line-cursor-position col 6 
-                end-display
-                
-                add 1 to line-cursor-position end-add
-                display line-cursor end-display
-            else    
-                if line-cursor-position = tmp-line-position
-                and linenumber(MAX-ROWS) < module-line-count
-                and MAX-ROWS < module-line-count
-                    perform scroll-one-line-down
-                end-if
-            end-if
-            
-            perform display-current-breakpoints.
-            perform display-active-line-if-visible.
-                        
-            continue.
-
-      ***************************************************************
-        scroll-one-line-down section.
-            
-        
-            perform varying tmp-linenumber 
-                from 2 by 1 until tmp-linenumber > MAX-ROWS
-                
-                compute tmp-linenumber-2 = tmp-linenumber - 1 
-                end-compute
-                
-                move linenumber(tmp-linenumber) 
-                    to linenumber(tmp-linenumber-2)
-                move sourceline(tmp-linenumber) 
-                    to sourceline(tmp-linenumber-2)    
-            end-perform
-            
-            compute tmp-linenumber = linenumber(MAX-ROWS) + 1 
-            end-compute
-            
-            move spaces to tmp-source-line-buffer
-            move tmp-linenumber to tmp-linenumber-bin
-            
-            call GETLINE using tmp-linenumber-bin 
-            tmp-source-line-buffer end-call
-            
-            move spaces to sourceline(MAX-ROWS).
-            move function trim (tmp-source-line-buffer, trailing) to
-                sourceline(MAX-ROWS).
-            move tmp-linenumber to linenumber(MAX-ROWS).
-            
-            display animator-screen end-display
-            
-            continue.
-            
-      ***************************************************************
-        scroll-one-line-up section.
-            perform varying tmp-linenumber 
-                from MAX-ROWS by -1 until tmp-linenumber = 1
-                
-                compute tmp-linenumber-2 = tmp-linenumber - 1 
-                end-compute
-                
-      *          display tmp-linenumber upon syserr end-display
-      *          display tmp-linenumber-2 upon syserr end-display
-                
-                move linenumber(tmp-linenumber-2) 
-                    to linenumber(tmp-linenumber)
-                move sourceline(tmp-linenumber-2) 
-                    to sourceline(tmp-linenumber)    
-            end-perform
-            
-            compute tmp-linenumber = linenumber(1) - 1 
-            end-compute
-            
-            move spaces to tmp-source-line-buffer
-            move tmp-linenumber to tmp-linenumber-bin
-            
-            call GETLINE using tmp-linenumber-bin 
-            tmp-source-line-buffer end-call
-            
-            move spaces to sourceline(1).
-            move function trim (tmp-source-line-buffer, trailing) to 
-                sourceline(1).
-            move tmp-linenumber to linenumber(1).
-            
-            display animator-screen end-display            
-        
-            continue.
-
-      ***************************************************************
-      *** ----------------- read in breakpoints from list file
-        read-in-breakpoints section.
-            move spaces to bp-path.
-            accept bp-path from environment "COB_BREAKPOINT_FILE" 
-            end-accept
-            
-            if bp-path = spaces 
-                move "xanim_breakpoint.lst" to bp-path
-            end-if
-            
-            move 0 to bp-amount.
-
-            open input bp-file.
-            if bp-file-status not = 0
-                close bp-file
-                open output bp-file
-                close bp-file
-            else
-                read bp-file into bp-line end-read
-                perform varying bp-line-counter 
-                     from 1 by 1 until bp-line-counter = 1000 
-                     or bp-file-status not = 0
-                    
-                    move 1 to tmp-line-position
-                    unstring bp-line delimited by ';'
-                        into tmp-bp-src-name
-      *                  into bp-src-name(bp-line-counter)
-                        with pointer tmp-line-position
-                    end-unstring
-                    unstring bp-line delimited by ';'
-                        into tmp-bp-src-line
-      *                  into bp-src-line(bp-line-counter)
-                        with pointer tmp-line-position
-                    end-unstring
-                    
-                    if tmp-bp-src-name not = spaces 
-                        add 1 to bp-amount end-add
-                        move tmp-bp-src-name 
-                            to bp-src-name(bp-amount)
-                        move tmp-bp-src-line 
-                            to bp-src-line(bp-amount)
-                    end-if
-                    
-                    read bp-file into bp-line end-read
-                end-perform
-
-                if bp-amount = 0
-      *          or bp-src-name(1) = spaces
-                    if cob-anim-logging = 'Y'
-                        move "Empty bp list" to tmp-log-line
-                        perform log-msg
-                    end-if 
-                    move 0 to bp-next-line
-                    move 0 to bp-amount
-                else
-                    compute bp-next-line = bp-amount + 1 
-                    end-compute
-      *              move bp-line-counter to bp-amount
-                    sort bp-line-struct ascending bp-src-name 
-                        bp-src-line
-                end-if
-
-                close bp-file                
-                
-      *          display bp-src-name(1) "  " bp-src-line(1) 
-      *          upon syserr end-display
-      *          display bp-src-name(2) "  " bp-src-line(2) 
-      *          upon syserr end-display
-      *          display bp-src-name(3) "  " bp-src-line(3) 
-      *          upon syserr end-display
-      *          display bp-src-name(4) "  " bp-src-line(4) 
-      *          upon syserr end-display
-            end-if
-            
-      *      perform log-breakpoint-list.
-           
-            continue.
-
-      ***************************************************************           
-        set-unset-breakpoint section.
-            move line-cursor-position to bp-check-src-line.
-            subtract 1 from line-cursor-position 
-            giving tmp-linenumber end-subtract
-            move linenumber(tmp-linenumber) to bp-add-src-line.
-
-            perform is-breakpoint.
-            
-            if is-breakpoint-flag = 0
-                perform add-breakpoint
-            else
-                perform delete-breakpoint
-            end-if
-        
-            display animator-screen end-display
-            perform display-current-breakpoints.
-            perform display-active-line-if-visible.
-            
-      *      perform log-breakpoint-list.
-        
-            continue.
-      
-      ***************************************************************
-      *** ----------------- add a breakpoint
-        add-breakpoint section.
-      *      perform is-breakpoint.
-
-            if bp-next-line = 0
-                move 1 to bp-next-line
-            end-if
-            if bp-next-line < 1001
-                add 1 to bp-amount end-add
-
-                move cobol-src-name to bp-src-name(bp-next-line)
-                move bp-add-src-line to bp-src-line(bp-next-line)
-                add 1 to bp-next-line
-
-                sort bp-line-struct ascending bp-src-name bp-src-line
-            end-if
-            
-      *      perform log-breakpoint-list.
-           
-            continue.
-
-      ***************************************************************
-      *** ----------------- delete a breakpoint
-        delete-breakpoint section.
-           if bp-delete-src-name = spaces
-                move cobol-src-name to bp-delete-src-name
-           end-if
-
-           search all bp-line-struct
-                when bp-src-name(bp-index) = bp-delete-src-name and 
-                     bp-src-line(bp-index) = bp-delete-src-line
-                    
-                    move spaces to bp-wp-temp-record
-                    string "L!;" delimited by size 
-                        function trim (bp-delete-src-name, trailing)
-                        delimited by size
-                        into bp-wp-temp-record
-                    end-string
-                
-                    move bp-wp-temp-record to bp-src-name(bp-index)
-           end-search 
-           
-      *     perform log-breakpoint-list.
-                      
-           continue.
-       
-      ***************************************************************
-      *** ----------------- write breakpoints to list file
-        flush-breakpoints section.
-            open output bp-file.
-            
-      *      string "bp-next-line: " delimited by size 
-      *          bp-next-line delimited by size
-      *          into tmp-log-line
-      *      end-string
-      *      perform log-msg.
-            
-            if bp-next-line > 0 
-                perform varying bp-line-counter from 1 by 1 
-                until bp-line-counter = bp-next-line
-                    move spaces to bp-line
-                    if bp-src-name(bp-line-counter)(1:2) = 'L!'
-                        exit perform cycle
-                    end-if
-                    string function trim (bp-src-name(bp-line-counter))
-                        delimited by size 
-                        ';' delimited by size 
-                        bp-src-line(bp-line-counter) delimited by size
-                        into bp-line
-                    end-string
-                    
-                    write bp-line end-write
-                end-perform
-            end-if
-            
-            close bp-file.
-           
-            continue.
-           
-      ***************************************************************
-      *** ----------------- check if breakpoint exists
-        is-breakpoint section.
-            move 0 to is-breakpoint-flag.
-            move 1 to bp-index.
-            
-            search all bp-line-struct
-                when bp-src-name(bp-index) = bp-check-src-name and 
-                     bp-src-line(bp-index) = bp-check-src-line
-                 
-                move 1 to is-breakpoint-flag
-            end-search
-      *      move spaces to bp-check-src-name.
-
-            continue.             
-            
-      ***************************************************************
-        display-current-breakpoints section.
-            move cobol-src-name to bp-check-src-name.
-      *      move "testprog" to bp-check-src-name.
-            
-            perform varying tmp-onscreen-linenumber from 1 by 1 
-                until tmp-onscreen-linenumber = MAX-ROWS
-                or bp-amount = 0
-
-                move linenumber(tmp-onscreen-linenumber) 
-                    to bp-check-src-line
-                perform is-breakpoint
-                
-                if is-breakpoint-flag = 1 
-                    add 1 to tmp-onscreen-linenumber giving
-                    tmp-onscreen-linenumber-2 end-add 
-                    
-                    display sourceline(tmp-onscreen-linenumber)(1:74)
-                    line tmp-onscreen-linenumber-2 col 7 
-                    with background-color COB-COLOR-RED end-display
-      *              move "testtest" to sourceline(1)
-      *              display testline
-      *              with background-color COB-COLOR-RED end-display
-                end-if
-            end-perform
-            
-            continue.
-
-      ***************************************************************
-        log-interface-block section.
-            
-            if cob-anim-logging = 'Y'
-            
-                move "**************************" to tmp-log-line
-                perform log-msg
-                
-                string "anim-state: " delimited by size
-                    anim-state delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                string "cobol-src-name: " delimited by size
-                    cobol-src-name delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-                
-                string "first-stmt-if: " delimited by size
-                    first-stmt-if delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                string "current-line-if: " delimited by size
-                    current-line-if delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                string "active-line-if: " delimited by size
-                    active-line-if delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                string "no-code-lines-if: " delimited by size
-                    no-code-lines-if delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-                
-                string "dtf-line: " delimited by size
-                    dtf-line delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-                
-                string "dtf-usage: " delimited by size
-                    dtf-usage delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                string "dtf-length: " delimited by size
-                    dtf-length delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                string "dtf-value: " delimited by size
-                    dtf-value delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                string "anim-stmt-type: " delimited by size
-                    anim-stmt-type delimited by size
-                    into tmp-log-line
-                end-string
-                perform log-msg
-
-                move "**************************" to tmp-log-line
-                perform log-msg
-            
-            end-if
-            
-            continue.
-            
-      ***************************************************************
-        log-breakpoint-list section.
-            if cob-anim-logging = 'Y'
-            
-            move spaces to log-line
-            move "**************************" to log-line
-            write log-line
-            
-            if bp-next-line not = 0 
-                perform varying tmp-linenumber from 1 by 1 
-                    until tmp-linenumber = bp-next-line
-                    
-                    move spaces to log-line
-                    string bp-src-name(tmp-linenumber) delimited by size
-                        ";" delimited by size 
-                        bp-src-line(tmp-linenumber) delimited by size 
-                        into log-line
-                    end-string
-                    write log-line
-                end-perform
-            end-if
-            
-            move spaces to log-line
-            move "*************************" to log-line
-            write log-line
-            
-            end-if
-            continue.
-            
-      ***************************************************************
-        view-variable section.
-            move 3 to tmp-unstring-ptr.
-            move spaces to tmp-unstring-buffer.
-            unstring tmp-command-input-buffer delimited by space 
-                into tmp-unstring-buffer
-                with pointer tmp-unstring-ptr
-            end-unstring
-            
-            move "After unstring..." to tmp-log-line.
-            perform log-msg.
-            move low-value to tmp-unstring-buffer(30:1).
-            move "After low-value..." to tmp-log-line.
-            perform log-msg.
-            move tmp-unstring-buffer to tmp-log-line.
-            perform log-msg.
-            move "After disp..." to tmp-log-line.
-            perform log-msg.
-            perform log-interface-block.
-            move "Before call animdata..." to tmp-log-line.
-            perform log-msg.
-            string "Calling " delimited by size 
-                ANIDATA delimited by spaces
-                into tmp-log-line
-            end-string 
-            perform log-msg.
-                        
-            call ANIDATA using "G" interface-block 
-            tmp-unstring-buffer end-call
-            
-            display empty-screen end-display
-            
-            move tmp-unstring-buffer to name-vv-content.
-            move dtf-length to size-vv-content.
-            move dtf-usage to usage-vv-content.
-            move dtf-value(1:60) to content-vv-l1.
-            move dtf-value(61:60) to content-vv-l2.
-            move dtf-value(121:60) to content-vv-l3.
-            move dtf-value(181:60) to content-vv-l4.
-            move dtf-value(241:40) to content-vv-l5.
-            display view-variable-screen end-display
-            
-            move 0 to dtf-length, dtf-usage.
-            move spaces to dtf-value.
-            
-            move "Back" to func1.
-            move spaces to func2, func3, func4, func5, func6, 
-            func7, func8.
-            display footline-2 end-display
-            display footline end-display
-            
-            move "After calling animdata..." to tmp-log-line.
-            perform log-msg.
-            perform log-interface-block.
-            
-            accept tmp-command-input-buffer line 23 col 10 end-accept
-
-            perform process-function-key-vv
-      *          perform process-input-buffer
-            continue.
-            
-      **************************************************************
-        goback-from-vv section.
-            
-            display empty-screen end-display
-            perform do-screen-init.
-            display animator-screen end-display
-            perform display-current-breakpoints.
-            perform display-active-line.
-            
-            continue.
-            
-      ***************************************************************
-        string-contains section.
-            move 0 to string-contains-flag.
-            move function length(function trim (string-contains-str2, 
-                trailing)) to tmp-number-2.
-            compute tmp-number = function length(function 
-                trim(string-contains-str1, trailing)) 
-                - tmp-number-2 end-compute
-            
-            if tmp-number = 0 and string-contains-str1 = 
-                string-contains-str2
-                
-                move 1 to string-contains-flag
-            else if tmp-number > 0
-                perform varying tmp-counter from 1 by 1 
-                    until tmp-counter = tmp-number
-                    
-                    if string-contains-str1(tmp-counter:tmp-number-2) = 
-                        string-contains-str2
-                        
-                        move 1 to string-contains-flag
-                        exit perform
-                    end-if
-                    
-                end-perform
-            end-if
-        
-            continue.
-            
-      ***************************************************************
-        log-msg section.
-            if cob-anim-logging = 'Y' 
-                move spaces to log-line
-                move tmp-log-line to log-line
-                move spaces to tmp-log-line
-            
-                write log-line
-            end-if
-        
-            continue.
+        identification division.
+        program-id. gc-debugger.
+        
+        environment division.
+        configuration section.
+        input-output section.
+        file-control.
+      *      select cobfile assign to cobfile-path
+      *          organization is line sequential
+      *          file status is cobfile-status.
+                
+            select bp-file assign to bp-path
+                organization is line sequential
+                file status is bp-file-status.
+                
+            select log-file assign to log-file-path
+                organization is line sequential
+                file status is log-file-status.
+
+        data division.
+        
+        file section.
+      *      fd cobfile.
+      *          01 cobfile-line         pic x(100).
+                
+            fd  bp-file.
+                01 bp-line             pic x(100).
+                
+            fd  log-file.
+                01 log-line             pic x(512).
+        
+        working-storage section.
+            copy screenio.
+            
+      ***************************************************************
+      ** Constants                                                 **
+      ***************************************************************
+      *     MAX-ROWS used to be a fixed 78-level constant; it is now
+      *     sized at start-up from the real terminal height (see
+      *     detect-screen-size) and kept between MIN-MAX-ROWS and
+      *     MAX-MAX-ROWS, the smallest/largest codelines area the
+      *     compiled screen layout below can actually display
+            77 MAX-ROWS                 pic 9(2) value 19.
+            78 MIN-MAX-ROWS value 5.
+            78 MAX-MAX-ROWS value 40.
+            78 MAX-ROW-LENGTH value 84.
+      *     the full compiled screen layout's height -- codelines
+      *     (LINE 2 thru 41) plus the call-stack/bp-counter/command/
+      *     footline rows pinned below it (LINE 42 thru 46); a
+      *     terminal shorter than this can't show the command line or
+      *     either footer row even though MAX-ROWS itself clamps down
+      *     to as little as MIN-MAX-ROWS
+            78 REQUIRED-SCREEN-ROWS value 46.
+      *     width, in columns, of the sourceline text actually shown
+      *     on a codelines row; a real line longer than this is cut
+      *     off and flagged with a trailing truncation marker
+            78 MAX-DISPLAY-COLS value 74.
+            77 tmp-trunc-index          pic 9(3).
+
+            77 GETLINE              pic x(128) value "get_aniline".
+            77 GETLINECOUNT         pic x(128) value "get_linecount".
+            77 ANIDATA              pic x(128) value "anidata".
+            
+            
+      ***************************************************************
+      ** General flags, management data                            **
+      ***************************************************************
+            77 global-init-flag             pic 9 value 0.
+            77 module-init-flag             pic 9 value 0.
+      *     the very first module entered this debug session, captured
+      *     once below; call-depth alone can't tell an ordinary nested
+      *     call returning to depth 0 apart from the outermost program
+      *     actually terminating, since the depth decrement for the
+      *     returning frame already happened by the time that is
+      *     checked -- see check-for-stop-run
+            77 outermost-module-name        pic x(30) value spaces.
+
+            77 active-line                  pic 9(5) value 0.
+            77 active-line-onscreen         pic 99 value 0.
+            
+            77 call-depth                   pic 9(6) value 0.
+      * call-depth captured by "Step" (F5) so a called module can run
+      * to completion before the debugger halts again ("step over")
+            77 step-over-target-depth       pic 9(6) value 0.
+
+      * call-stack display: one frame per nesting level, captured in
+      * do-initialization when a module is entered; call-stack-count
+      * mirrors call-depth (+1) capped to the table size
+            01 call-stack-data.
+                04 call-stack-name occurs 41 times pic x(30).
+            77 call-stack-count             pic 9(2) value 0.
+            77 call-stack-display           pic x(74) value spaces.
+            77 call-stack-line-no           pic 99 value 42.
+
+      *     Saves the run mode:
+      *     N... Normal
+      *     G... Go (till end or breakpoint)
+            77 run-mode                     pic x value 'N'.
+            
+            77 cob-anim-logging             pic x(1).
+
+      ***************************************************************
+      ** Structures (Data, Screen, ... )                           **
+      ***************************************************************
+            
+            77 lines-set                pic 9(02) value 20.
+            01 codelines-data.
+                04 codeline occurs 5 to 50 depending on lines-set.
+                    05 linenumber       pic 9(5).
+                    05 sourceline       pic x(77).
+                    
+            01 cobfile-status           pic 99.
+            01 cobfile-path             pic x(256).
+            
+            01 log-file-status          pic 99.
+            01 log-file-path            pic x(256) 
+                                        value "gc-debugger.log".
+            
+            77 VV-NAME                  pic x(10) value "Varname:".
+            77 VV-USAGE                 pic x(10) value "Usage:".
+            77 VV-SIZE                  pic x(10) value "Length:".
+            77 VV-CONTENT               pic x(10) value "Data:".
+            
+            77 EMPTYLINE                pic x(2100) value spaces.
+            
+                    
+      ***************************************************************
+      ** Screen variables (lines, positions, ... )                 **
+      ***************************************************************            
+            01 line-cursor-position     pic 99 value 1.
+            01 module-line-count        pic 9(5) value 0.
+            01 goto-linenumber          pic 9(5).
+
+      *     actual terminal size, from CBL_GET_SCR_SIZE, used to size
+      *     MAX-ROWS (how many source lines are actually loaded and
+      *     scrolled through); the footer/command lines below are
+      *     pinned just under the codelines area's full compile-time
+      *     height (LINE 2 thru 41, see codelines in the SCREEN
+      *     SECTION) rather than under MAX-ROWS, since this GnuCOBOL
+      *     build's codelines has no OCCURS/suppression to shrink that
+      *     area on a smaller terminal -- all 40 rows of it are always
+      *     redrawn regardless of MAX-ROWS
+            77 scr-lines                pic 9(3) comp-x.
+            77 scr-cols                 pic 9(3) comp-x.
+            77 scr-lines-display        pic 9(3).
+            77 scr-cols-display         pic 9(3).
+            77 bp-counter-line-no       pic 99 value 43.
+            77 command-line-no          pic 99 value 44.
+            77 footline-2-line-no       pic 99 value 45.
+            77 footline-line-no         pic 99 value 46.
+
+
+      ***************************************************************
+      ** Key input processing                                      **
+      ***************************************************************
+            01 inp-crt-status           pic 9(4).
+            
+      ***************************************************************
+      ** Buffers and temporary used fields                         **
+      ***************************************************************
+            01 tmp-command-input-buffer     pic x(70).
+            01 tmp-unstring-buffer          pic x(256).
+            01 tmp-unstring-ptr             pic 9(3).
+            01 tmp-line-position            pic 99.
+            01 tmp-source-line-buffer       pic x(512).
+            01 tmp-linenumber               pic 9(5).
+            01 tmp-linenumber-2             pic 9(5).
+            01 tmp-linenumber-3             pic 9(5).
+            01 tmp-number                   pic 9(5).
+            01 tmp-number-2                 pic 9(5).
+            01 tmp-onscreen-linenumber      pic 99.
+            01 tmp-onscreen-linenumber-2    pic 99.
+            01 tmp-linenumber-bin           usage binary-long.
+            01 tmp-counter                  pic 9(5).
+            01 tmp-cobol-src-name           pic x(30).
+            01 tmp-bp-src-name              pic x(30).
+            01 tmp-bp-src-line              pic 9(5).
+            01 tmp-bp-condition             pic x(60).
+            01 tmp-log-line                 pic x(512).
+            
+      ***************************************************************
+      ** Variables for breakpoint management                       **
+      ***************************************************************
+            77 bp-wp-init-flag                    pic 9.
+      * last used line in breakpoint table 
+            77 bp-next-line                       pic 9(5).
+      * last used line in watchpoint table
+            77 wp-last-line                       pic 9(5).
+      * count of breakpoints actually in effect (excludes "L!"
+      * tombstoned entries), shown in the footer counter
+            77 bp-active-count                    pic 9(4) value 0.
+            77 bp-counter-display                 pic x(74)
+                                                   value spaces.
+       
+      * line number for delete-breakpoint
+            77 bp-delete-src-line                 pic 9(5).
+            77 bp-check-src-line redefines bp-delete-src-line pic 9(5).
+            77 bp-add-src-line redefines bp-delete-src-line   pic 9(5).
+
+      * src-name for delete, add, check breakpoint
+            77 bp-delete-src-name                             pic x(30).
+            77 bp-check-src-name redefines bp-delete-src-name pic x(30).
+            77 bp-add-src-name redefines bp-delete-src-name   pic x(30).
+
+      * optional condition typed in for a new breakpoint, and its
+      * parsed pieces used to evaluate a hit
+            77 bp-add-condition                   pic x(60).
+            77 bp-cond-var                        pic x(50).
+            77 bp-cond-op                         pic x(4).
+            77 bp-cond-value                      pic x(30).
+            77 bp-cond-current                    pic x(60).
+       
+            77 is-breakpoint-flag                 pic 9 value 0.
+       
+      * temporary variable for one record
+            77 bp-wp-temp-record                  pic x(40).
+       
+            01  bp-file-info.
+                03  bp-path                       pic x(256).
+                03  bp-file-status                pic 99.
+            01  bp-line-counter                   pic 9(4).
+            01  bp-amount                         pic 9(4) value 1000.
+       
+      * breakpoint table with max. 1000 breakpoints
+            01 breakpoint-lst.
+                05  bp-line-struct occurs 0 TO 1000
+                              depending on bp-amount,
+                              ascending key bp-src-name, 
+                                            bp-src-line, 
+                              indexed by bp-index.
+                    10  bp-src-name                 pic x(30).
+                    10  bp-src-line                 pic 9(5).
+      * optional stop condition, "VARNAME OP VALUE" (OP is one of
+      * = <> < > <= >=), evaluated via ANIDATA before honoring a hit
+                    10  bp-condition                pic x(60).
+
+      * watchpoint table with max. 1000 watchpoints
+            01 watchpoint-lst.
+                05 wp-line-struct occurs 1000.
+                    10 wp-src-name                    pic x(30).
+                    10 wp-var-name                    pic x(50).
+                    10 wp-last-value                  pic x(80).
+
+      * src-name/var-name for add-watchpoint, current hit for display
+            77 wp-add-var-name                     pic x(50).
+            77 is-watchpoint-flag                  pic 9 value 0.
+            77 watchpoint-hit-name                 pic x(50).
+
+      * var-name/new-value for the "C" change-variable command
+            77 cv-var-name                         pic x(30).
+            77 cv-new-value                        pic x(60).
+
+      ***************************************************************
+      ** Variables for string-contains                             **
+      ***************************************************************
+            01 string-contains-flag             pic 9 value 0.
+            01 string-contains-str1             pic x(256).
+            01 string-contains-str2             pic x(256).
+
+        linkage section.
+            01  interface-block.
+               03  anim-state                    pic x.
+               03  cobol-src-name                pic x(30).
+               03  first-stmt-if                 pic 9(6).
+      *        current line is the line on which the cursor resides
+      *        will be same as active line during animation
+      *        but will differ when scrolling through the file
+               03  current-line-if               pic 9(6).
+      *        active line is the line that will be executed in the file
+               03  active-line-if                pic 9(6).
+               03  no-code-lines-if              pic 9(6).
+               03  dtf-line                      pic 9(6).
+               03  dtf-usage                     pic 99.
+               03  dtf-length                    pic 999.
+               03  dtf-value                     pic x(280).
+               
+            01  anim-stmt-type                   pic x.
+            
+            
+        screen section.
+            01 animator-screen.
+                03 headline pic x(60)
+                   BACKGROUND-COLOR COB-COLOR-BLACK
+                   FOREGROUND-COLOR COB-COLOR-WHITE
+                   LINE 1
+                   COL 10.
+                03 codelines
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                   .
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 2 USING linenumber (01).
+                        05 filler pic x(74)
+                            COL 7 LINE 2 USING sourceline (01).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 3 USING linenumber (02).
+                        05 filler pic x(74)
+                            COL 7 LINE 3 USING sourceline (02).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 4 USING linenumber (03).
+                        05 filler pic x(74)
+                            COL 7 LINE 4 USING sourceline (03).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 5 USING linenumber (04).
+                        05 filler pic x(74)
+                            COL 7 LINE 5 USING sourceline (04).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 6 USING linenumber (05).
+                        05 filler pic x(74)
+                            COL 7 LINE 6 USING sourceline (05).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 7 USING linenumber (06).
+                        05 filler pic x(74)
+                            COL 7 LINE 7 USING sourceline (06).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 8 USING linenumber (07).
+                        05 filler pic x(74)
+                            COL 7 LINE 8 USING sourceline (07).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 9 USING linenumber (08).
+                        05 filler pic x(74)
+                            COL 7 LINE 9 USING sourceline (08).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 10 USING linenumber (09).
+                        05 filler pic x(74)
+                            COL 7 LINE 10 USING sourceline (09).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 11 USING linenumber (10).
+                        05 filler pic x(74)
+                            COL 7 LINE 11 USING sourceline (10).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 12 USING linenumber (11).
+                        05 filler pic x(74)
+                            COL 7 LINE 12 USING sourceline (11).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 13 USING linenumber (12).
+                        05 filler pic x(74)
+                            COL 7 LINE 13 USING sourceline (12).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 14 USING linenumber (13).
+                        05 filler pic x(74)
+                            COL 7 LINE 14 USING sourceline (13).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 15 USING linenumber (14).
+                        05 filler pic x(74)
+                            COL 7 LINE 15 USING sourceline (14).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 16 USING linenumber (15).
+                        05 filler pic x(74)
+                            COL 7 LINE 16 USING sourceline (15).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 17 USING linenumber (16).
+                        05 filler pic x(74)
+                            COL 7 LINE 17 USING sourceline (16).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 18 USING linenumber (17).
+                        05 filler pic x(74)
+                            COL 7 LINE 18 USING sourceline (17).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 19 USING linenumber (18).
+                        05 filler pic x(74)
+                            COL 7 LINE 19 USING sourceline (18).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 20 USING linenumber (19).
+                        05 filler pic x(74)
+                            COL 7 LINE 20 USING sourceline (19).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 21 USING linenumber (20).
+                        05 filler pic x(74)
+                            COL 7 LINE 21 USING sourceline (20).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 22 USING linenumber (21).
+                        05 filler pic x(74)
+                            COL 7 LINE 22 USING sourceline (21).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 23 USING linenumber (22).
+                        05 filler pic x(74)
+                            COL 7 LINE 23 USING sourceline (22).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 24 USING linenumber (23).
+                        05 filler pic x(74)
+                            COL 7 LINE 24 USING sourceline (23).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 25 USING linenumber (24).
+                        05 filler pic x(74)
+                            COL 7 LINE 25 USING sourceline (24).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 26 USING linenumber (25).
+                        05 filler pic x(74)
+                            COL 7 LINE 26 USING sourceline (25).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 27 USING linenumber (26).
+                        05 filler pic x(74)
+                            COL 7 LINE 27 USING sourceline (26).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 28 USING linenumber (27).
+                        05 filler pic x(74)
+                            COL 7 LINE 28 USING sourceline (27).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 29 USING linenumber (28).
+                        05 filler pic x(74)
+                            COL 7 LINE 29 USING sourceline (28).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 30 USING linenumber (29).
+                        05 filler pic x(74)
+                            COL 7 LINE 30 USING sourceline (29).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 31 USING linenumber (30).
+                        05 filler pic x(74)
+                            COL 7 LINE 31 USING sourceline (30).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 32 USING linenumber (31).
+                        05 filler pic x(74)
+                            COL 7 LINE 32 USING sourceline (31).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 33 USING linenumber (32).
+                        05 filler pic x(74)
+                            COL 7 LINE 33 USING sourceline (32).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 34 USING linenumber (33).
+                        05 filler pic x(74)
+                            COL 7 LINE 34 USING sourceline (33).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 35 USING linenumber (34).
+                        05 filler pic x(74)
+                            COL 7 LINE 35 USING sourceline (34).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 36 USING linenumber (35).
+                        05 filler pic x(74)
+                            COL 7 LINE 36 USING sourceline (35).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 37 USING linenumber (36).
+                        05 filler pic x(74)
+                            COL 7 LINE 37 USING sourceline (36).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 38 USING linenumber (37).
+                        05 filler pic x(74)
+                            COL 7 LINE 38 USING sourceline (37).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 39 USING linenumber (38).
+                        05 filler pic x(74)
+                            COL 7 LINE 39 USING sourceline (38).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 40 USING linenumber (39).
+                        05 filler pic x(74)
+                            COL 7 LINE 40 USING sourceline (39).
+                    04 filler.
+                        05 filler pic 9(5)
+                            COL 1 LINE 41 USING linenumber (40).
+                        05 filler pic x(74)
+                            COL 7 LINE 41 USING sourceline (40).
+
+                03 call-stack-footer pic x(74)
+                        BACKGROUND-COLOR COB-COLOR-BLACK
+                        FOREGROUND-COLOR COB-COLOR-WHITE
+                        LINE call-stack-line-no
+                        COL 1
+                        USING call-stack-display.
+
+                03 bp-counter-footer pic x(74)
+                        BACKGROUND-COLOR COB-COLOR-BLACK
+                        FOREGROUND-COLOR COB-COLOR-WHITE
+                        LINE bp-counter-line-no
+                        COL 1
+                        USING bp-counter-display.
+
+                03 line-cursor pic x value '>'
+                        BACKGROUND-COLOR COB-COLOR-BLACK
+                        FOREGROUND-COLOR COB-COLOR-WHITE
+                        LINE line-cursor-position
+                        COL 6.
+                        
+                03 command-input-line pic x(50) 
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE command-line-no
+                    COL 1.
+                            
+                03 footline
+                    BACKGROUND-COLOR COB-COLOR-BLACK.
+                    04 func1 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 1.
+                    04 func2 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 11.
+                    04 func3 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 21.
+                    04 func4 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 31.
+                    04 func5 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 41.
+                    04 func6 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 51.
+                    04 func7 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 61.
+                    04 func8 pic x(8)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-line-no
+                        COL 71.
+
+                03 footline-2
+                    BACKGROUND-COLOR COB-COLOR-BLACK.
+                    04 func1-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 1.
+                    04 func2-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 11.
+                    04 func3-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 21.
+                    04 func4-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 31.
+                    04 func5-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 41.
+                    04 func6-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 51.
+                    04 func7-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 61.
+                    04 func8-2 pic x(2)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE footline-2-line-no
+                        COL 71.            
+
+            01 view-variable-screen.
+                03 headline-vv pic x(80)
+                    BACKGROUND-COLOR COB-COLOR-BLACK
+                    FOREGROUND-COLOR COB-COLOR-WHITE
+                    LINE 1
+                    COL 1.
+                03 name-vv.
+                    04 name-vv-head pic x(10)
+                        BACKGROUND-COLOR COB-COLOR-BLACK
+                        FOREGROUND-COLOR COB-COLOR-WHITE
+                        LINE 3
+                        COL 1
+                        USING VV-NAME.
+                    04 name-vv-content pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 3
+                        COL 12.
+                03 usage-vv.
+                    04 usage-vv-head pic x(10)
+                        BACKGROUND-COLOR COB-COLOR-BLACK
+                        FOREGROUND-COLOR COB-COLOR-WHITE
+                        LINE 4
+                        COL 1
+                        USING VV-USAGE.
+                    04 usage-vv-content pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 4
+                        COL 12.                
+                03 size-vv.
+                    04 size-vv-head pic x(10)
+                        BACKGROUND-COLOR COB-COLOR-BLACK
+                        FOREGROUND-COLOR COB-COLOR-WHITE
+                        LINE 5
+                        COL 1
+                        USING VV-SIZE.
+                    04 size-vv-content pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 5
+                        COL 12.                
+                03 content-vv.
+                    04 content-vv-head pic x(10)
+                        BACKGROUND-COLOR COB-COLOR-BLACK
+                        FOREGROUND-COLOR COB-COLOR-WHITE
+                        LINE 6
+                        COL 1
+                        USING VV-CONTENT.
+                    04 content-vv-l1 pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 6
+                        COL 12.
+                    04 content-vv-l2 pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 7
+                        COL 12.
+                    04 content-vv-l3 pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 8
+                        COL 12.
+                    04 content-vv-l4 pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 9
+                        COL 12.
+                    04 content-vv-l5 pic x(60)
+                        BACKGROUND-COLOR COB-COLOR-WHITE
+                        FOREGROUND-COLOR COB-COLOR-BLACK
+                        LINE 10
+                        COL 12.
+                       
+            01 empty-screen.
+                03 filler pic x(2100) LINE 1 COL 1 using EMPTYLINE.
+
+        procedure division using interface-block anim-stmt-type.
+            perform process-interface-block.
+
+            perform forever 
+                accept tmp-command-input-buffer 
+                line command-line-no col 10 end-accept
+
+                perform process-function-key
+                perform process-input-buffer
+            end-perform
+
+        stop run.
+        
+      ***************************************************************  
+        do-initialization section.      
+            if cob-anim-logging = 'Y'
+                string "Do-Initialization, " delimited by size
+                    "global-init-flag: " delimited by size 
+                    global-init-flag delimited by size 
+                    ", module-init-flag: " delimited by size
+                    module-init-flag delimited by size
+                    ", call-depth: " delimited by size
+                    call-depth delimited by size                
+                    into tmp-log-line
+                end-string
+                perform log-msg
+            end-if
+
+            if global-init-flag = 0
+                move cobol-src-name to outermost-module-name
+                set environment 'COB_SCREEN_EXCEPTIONS' to 'Y'
+                set environment 'COB_SCREEN_ESC' to 'Y'
+                accept cob-anim-logging from environment 
+                'COB_ANIM_LOGGING' end-accept 
+                call "C$TOUPPER" using cob-anim-logging 
+                by value 1 end-call
+                if cob-anim-logging = 'Y'
+                    accept log-file-path from environment
+                        "COB_ANIM_LOG_FILE" end-accept
+
+                    if log-file-path = spaces
+                        move "gc-debugger.log" to log-file-path
+                    end-if
+
+                    open extend log-file
+                    if log-file-status = "35"
+                        open output log-file
+                    end-if
+                end-if
+            end-if
+            
+            if global-init-flag = 0
+                perform do-screen-init
+            end-if
+
+            if module-init-flag = 0
+                perform do-module-init
+                perform push-call-stack-frame
+            end-if
+
+            if run-mode = 'N'
+      *          call "C$SLEEP" using 20 end-call
+                display animator-screen end-display
+            end-if
+            if bp-wp-init-flag not = 1
+                perform read-in-breakpoints
+                move bp-amount to bp-active-count
+                move 1 to bp-wp-init-flag
+            end-if
+            
+            if run-mode = 'N'
+                perform display-current-breakpoints
+            end-if
+            
+            move 1 to global-init-flag.
+            
+      *      display "end do-init..." upon syserr end-display
+            
+            move 1 to return-code.
+            if anim-stmt-type = 'X' or anim-stmt-type = '0'
+                goback.
+                
+            continue.
+       
+      ***************************************************************
+      *** ----------------- size how much of the codelines area is
+      *** actually populated/scrolled from the terminal's actual
+      *** size, instead of the old fixed 19-row/74-col layout
+        detect-screen-size section.
+            call "CBL_GET_SCR_SIZE" using scr-lines scr-cols
+            end-call
+
+      *     MAX-ROWS governs how many source lines are actually
+      *     loaded/scrolled, not how many codelines screen rows get
+      *     redrawn (that part is a fixed 40-row block, see codelines
+      *     in the SCREEN SECTION) -- so it is sized off the real
+      *     terminal height, clamped to the codelines block's own
+      *     5-to-40 row range, and the footer/command lines stay
+      *     pinned below the full block (see bp-counter-line-no and
+      *     friends) rather than being derived from it
+            if scr-lines > 0
+                compute MAX-ROWS = scr-lines - 6 end-compute
+
+                if MAX-ROWS < MIN-MAX-ROWS
+                    move MIN-MAX-ROWS to MAX-ROWS
+                else if MAX-ROWS > MAX-MAX-ROWS
+                        move MAX-MAX-ROWS to MAX-ROWS
+                     end-if
+                end-if
+            end-if
+
+            move MAX-ROWS to lines-set
+
+            if cob-anim-logging = 'Y'
+                move scr-lines to scr-lines-display
+                move scr-cols to scr-cols-display
+                string "Terminal size: " delimited by size
+                    scr-lines-display delimited by size
+                    "x" delimited by size
+                    scr-cols-display delimited by size
+                    ", MAX-ROWS: " delimited by size
+                    MAX-ROWS delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                if scr-cols < MAX-ROW-LENGTH
+                    move "Terminal narrower than expected width"
+                        to tmp-log-line
+                    perform log-msg
+                end-if
+
+                if scr-lines < REQUIRED-SCREEN-ROWS
+                    move "Terminal shorter than the screen needs"
+                        to tmp-log-line
+                    perform log-msg
+                end-if
+            end-if
+
+            continue.
+
+      ***************************************************************
+        do-screen-init section.
+            perform detect-screen-size.
+
+            move "Funk 1" to func1.
+            move "F1" to func1-2.
+            move "Funk 2" to func2.
+            move "F2" to func2-2.
+            move "Funk 3" to func3.
+            move "F3" to func3-2.
+            move "Funk 4" to func4.
+            move "F4" to func4-2.
+            move "Step" to func5.
+            move "F5" to func5-2.
+            move "Step into" to func6.
+            move "F6" to func6-2.
+            move "Go" to func7.
+            move "F7" to func7-2.
+            move "Funk 8" to func8.
+            move "F8" to func8-2.
+                
+            move "Command: " to command-input-line.
+        
+            continue.
+            
+      ***************************************************************
+      
+        do-module-init section.
+
+            move spaces to GETLINE.
+            move spaces to GETLINECOUNT.
+            move spaces to ANIDATA.
+        
+            string "get_aniline_" delimited by size
+                   cobol-src-name delimited by spaces
+                into GETLINE
+            end-string
+            
+            string "get_linecount_" delimited by size 
+                   cobol-src-name delimited by spaces
+                into GETLINECOUNT
+            end-string
+            
+            string "anidata_" delimited by size 
+                   cobol-src-name delimited by spaces
+                into ANIDATA
+            end-string
+
+            call GETLINECOUNT end-call
+            move return-code to module-line-count.
+            
+      *      call "C$SLEEP" using 20 end-call
+            move spaces to codelines-data.
+            
+            string "GNU COBOL 2.0 Debugger  --  " delimited by size 
+                cobol-src-name delimited by spaces
+                into headline
+            end-string
+            
+            move headline to headline-vv.
+        
+            perform varying tmp-linenumber from 1 by 1
+                    until   tmp-linenumber > MAX-ROWS or 
+                            tmp-linenumber > module-line-count
+                    
+                    move spaces to tmp-source-line-buffer
+                    move tmp-linenumber to tmp-linenumber-bin
+                    
+                    call GETLINE using tmp-linenumber-bin 
+                    tmp-source-line-buffer end-call
+                    
+                    move tmp-linenumber to linenumber(tmp-linenumber)
+                    move tmp-source-line-buffer
+                        to sourceline(tmp-linenumber)
+                    move tmp-linenumber to tmp-trunc-index
+                    perform mark-line-truncation
+            end-perform
+
+            move 1 to module-init-flag.
+            
+            continue.
+            
+      ***************************************************************
+      
+        process-function-key section.
+            move COB-CRT-STATUS to inp-crt-status.
+            
+            evaluate inp-crt-status
+                when 1005 perform do-single-step
+                when 1006 perform do-step-into
+                when 1007 perform do-go
+                when 2005 perform quit-debugger
+                when 2001 perform page-up
+                when 2002 perform page-down
+                when 2003 perform line-up
+                when 2004 perform line-down
+            end-evaluate
+            
+            continue.
+
+      ***************************************************************  
+        process-function-key-vv section.
+            move COB-CRT-STATUS to inp-crt-status.
+            
+            evaluate inp-crt-status
+                when 1001 perform goback-from-vv
+                when 2005 perform quit-debugger
+            end-evaluate
+            
+            continue.
+            
+      ***************************************************************
+        process-input-buffer section.
+            call "C$TOUPPER" using tmp-command-input-buffer 
+            by value 1 end-call
+            
+            evaluate tmp-command-input-buffer(1:1)
+                when 'B'
+                    if tmp-command-input-buffer(3:2) = "**"
+                        perform clear-all-breakpoints
+                    else
+                        if tmp-command-input-buffer(3:1) = "*"
+                            perform clear-program-breakpoints
+                        else
+                            if tmp-command-input-buffer(3:1) = space
+                                perform set-unset-breakpoint
+                            else
+                                perform set-breakpoint-by-name
+                            end-if
+                        end-if
+                    end-if
+                when 'G' perform goto-line
+                when 'V' perform view-variable
+                when 'W' perform set-watchpoint
+                when 'R' perform display-breakpoint-report
+                when 'F' perform find-in-module
+                when 'C' perform change-variable
+            end-evaluate
+        
+            continue.
+            
+      ***************************************************************
+        process-interface-block section.
+            perform log-interface-block.
+            
+            move active-line-if to active-line.
+
+            perform process-interface-block-count-depth.
+            
+            if run-mode = 'N'
+                if cob-anim-logging = 'Y'
+                    move "Normal mode step..." to tmp-log-line
+                    perform log-msg
+                end-if
+                if anim-stmt-type = '0'
+                        move 0 to module-init-flag
+                        perform do-initialization
+                else if anim-state = 'I' and module-init-flag = 0
+                        perform do-initialization     
+                        perform display-active-line
+                     else if anim-state = 'X'
+                              perform check-for-stop-run
+                              goback
+                          else
+                              display animator-screen end-display
+                              perform display-active-line
+                              perform display-current-breakpoints
+                          end-if
+                     end-if
+                end-if
+                
+                perform check-for-stop-run             
+            end-if
+            
+            if run-mode = 'G'
+                if anim-stmt-type = '0'
+                    move 0 to module-init-flag
+                    perform do-initialization
+                else if anim-state = 'I' and module-init-flag = 0 
+                        perform do-initialization
+                     end-if
+                end-if
+                if cob-anim-logging = 'Y'
+                    move "Go mode step..." to tmp-log-line
+                    perform log-msg
+                end-if
+                move cobol-src-name to bp-check-src-name
+                move active-line to bp-check-src-line
+                
+                perform check-for-stop-run
+
+                perform is-breakpoint
+                perform check-breakpoint-condition
+                perform is-watchpoint-changed
+
+                if cob-anim-logging = 'Y'
+                    string "Checked for BP... " delimited by size
+                        bp-check-src-name delimited by size
+                        ";" delimited by size
+                        bp-check-src-line delimited by spaces
+                        into tmp-log-line
+                    end-string
+                    perform log-msg
+                end-if
+
+                if is-breakpoint-flag = 1 or is-watchpoint-flag = 1
+                    move 'N' to run-mode
+      *              display "Breakpoint..." upon syserr end-display
+                    display animator-screen end-display
+                    perform display-active-line
+                    perform display-current-breakpoints
+                    if is-watchpoint-flag = 1
+                        move spaces to command-input-line
+                        string "Watchpoint changed: " delimited by size
+                            watchpoint-hit-name delimited by size
+                            into command-input-line
+                        end-string
+                        display command-input-line end-display
+                    end-if
+                else
+                    if cob-anim-logging = 'Y'
+                        move "No BP, goback..." to tmp-log-line
+                        perform log-msg
+                    end-if
+                    goback
+                end-if
+            end-if
+
+      * step-over ("Step", F5): run like Go mode, but only surface
+      * back to the user once we are back at (or above) the call
+      * depth the step started from -- a called module runs to
+      * completion as a single step unless it hits a breakpoint
+            if run-mode = 'O'
+                if anim-stmt-type = '0'
+                    move 0 to module-init-flag
+                    perform do-initialization
+                else if anim-state = 'I' and module-init-flag = 0
+                        perform do-initialization
+                     end-if
+                end-if
+                if cob-anim-logging = 'Y'
+                    move "Step-over mode step..." to tmp-log-line
+                    perform log-msg
+                end-if
+                move cobol-src-name to bp-check-src-name
+                move active-line to bp-check-src-line
+
+                perform check-for-stop-run
+
+                perform is-breakpoint
+                perform check-breakpoint-condition
+                perform is-watchpoint-changed
+
+                if is-breakpoint-flag = 1 or is-watchpoint-flag = 1
+                    move 'N' to run-mode
+                    display animator-screen end-display
+                    perform display-active-line
+                    perform display-current-breakpoints
+                    if is-watchpoint-flag = 1
+                        move spaces to command-input-line
+                        string "Watchpoint changed: " delimited by size
+                            watchpoint-hit-name delimited by size
+                            into command-input-line
+                        end-string
+                        display command-input-line end-display
+                    end-if
+                else
+                    if call-depth <= step-over-target-depth
+                        move 'N' to run-mode
+                        display animator-screen end-display
+                        perform display-active-line
+                        perform display-current-breakpoints
+                    else
+                        if cob-anim-logging = 'Y'
+                            move "Still nested, goback..."
+                                to tmp-log-line
+                            perform log-msg
+                        end-if
+                        goback
+                    end-if
+                end-if
+            end-if
+
+            continue.
+
+      ***************************************************************
+        process-interface-block-count-depth section.
+            if anim-state = 'X'
+                if call-depth > 0
+                    subtract 1 from call-depth end-subtract
+                end-if
+                move 0 to module-init-flag
+            else if anim-stmt-type = 'P'
+                    if cob-anim-logging = 'Y'
+                        move "Perform/Call step..." to tmp-log-line
+                        perform log-msg
+                    end-if
+                    add 1 to call-depth end-add
+                 end-if
+            end-if
+            
+            continue.
+      
+      ***************************************************************
+        display-active-line section.
+            move active-line to goto-linenumber.
+            move spaces to tmp-command-input-buffer.
+            
+            perform goto-line.
+            
+            add 1 to active-line-onscreen 
+            giving tmp-onscreen-linenumber end-add
+            
+            display sourceline(active-line-onscreen)(1:74)
+            line tmp-onscreen-linenumber col 7 
+            with background-color COB-COLOR-GREEN end-display
+            
+            continue.
+            
+      ***************************************************************
+        display-active-line-if-visible section.
+            if active-line >= linenumber(1) 
+                and active-line <= linenumber(MAX-ROWS)
+                
+                compute tmp-onscreen-linenumber = linenumber(MAX-ROWS) 
+                - active-line end-compute
+                add 1 to tmp-onscreen-linenumber 
+                giving tmp-onscreen-linenumber-2 end-add
+
+                display sourceline(tmp-onscreen-linenumber)(1:74)
+                line tmp-onscreen-linenumber-2 col 7 
+                with background-color COB-COLOR-GREEN end-display
+                
+            else if module-line-count <= MAX-ROWS
+                    add 1 to active-line 
+                    giving tmp-onscreen-linenumber-2 end-add
+                
+                    display sourceline(active-line)(1:74)
+                    line tmp-onscreen-linenumber-2 col 7 
+                    with background-color COB-COLOR-GREEN end-display
+                end-if
+            end-if
+            
+            continue.            
+            
+      ***************************************************************
+        quit-debugger section.
+            move "Möchten sie den Debugger beenden?" to 
+            command-input-line.
+            display command-input-line end-display
+            display footline end-display
+            
+            move spaces to tmp-command-input-buffer.
+            compute tmp-line-position = function length 
+            ( function trim (command-input-line) ) + 2 end-compute
+            
+            accept tmp-command-input-buffer line command-line-no 
+            col tmp-line-position end-accept
+            
+            if function upper-case(tmp-command-input-buffer(1:1)) = 'J' 
+            or function upper-case(tmp-command-input-buffer(1:1)) = 'Y'
+                
+                perform flush-breakpoints
+      *          Doesn't work in GC 1.1
+      *          display spaces upon crt end-display
+                display empty-screen end-display
+                stop run
+            end-if
+            
+            move "Command: " to command-input-line.
+            continue.
+            
+      ***************************************************************
+      *** ----------------- flush breakpoints once the outermost
+      *** program is actually terminating -- driven by the animator's
+      *** own module-exit signal (anim-state = 'X') together with
+      *** call-depth back at zero, rather than by scanning the source
+      *** line text for a literal "STOP RUN." statement (which missed
+      *** GOBACK-only termination, continuation lines, etc.)
+        check-for-stop-run section.
+            if anim-state = 'X' and call-depth = 0
+                    and cobol-src-name = outermost-module-name
+                if cob-anim-logging = 'Y'
+                    string "Program terminating, flushing BPs. "
+                        delimited by size
+                        cobol-src-name delimited by size
+                        into tmp-log-line
+                    end-string
+                    perform log-msg
+                end-if
+
+                perform flush-breakpoints
+            end-if
+
+            continue.
+      
+      ***************************************************************
+        do-single-step section.
+            move 'O' to run-mode.
+            move call-depth to step-over-target-depth.
+            goback.
+
+      ***************************************************************
+        do-step-into section.
+            move 'N' to run-mode.
+            goback.
+            
+      ***************************************************************
+        do-go section.
+            move 'G' to run-mode.
+            goback.
+      
+      ***************************************************************
+        goto-line section.
+            if module-line-count < MAX-ROWS
+                move active-line to active-line-onscreen
+                display space line line-cursor-position col 6 
+                end-display
+                add 1 to active-line giving line-cursor-position end-add
+            else
+                if tmp-command-input-buffer(1:1) = "G"
+                    move 3 to tmp-unstring-ptr
+                    unstring tmp-command-input-buffer delimited by " " 
+                        into tmp-unstring-buffer
+                        with pointer tmp-unstring-ptr
+                    end-unstring
+                    
+                    move tmp-unstring-buffer to goto-linenumber
+                end-if
+            
+                compute tmp-linenumber-2 = module-line-count - MAX-ROWS 
+                end-compute
+                
+                divide MAX-ROWS by 2 giving tmp-number 
+                end-divide
+                move tmp-number to line-cursor-position
+                
+                if goto-linenumber > tmp-linenumber-2
+                    compute goto-linenumber = module-line-count - 
+                    tmp-number end-compute
+                else if goto-linenumber < MAX-ROWS 
+                        add 1 to tmp-number giving  goto-linenumber 
+                        end-add
+                     end-if
+                end-if
+                
+                compute tmp-linenumber-2 = goto-linenumber - 
+                tmp-number end-compute
+                compute tmp-linenumber-3 = goto-linenumber + 
+                tmp-number + 1 end-compute
+                move 1 to tmp-counter
+
+      *          display "mdlc: " module-line-count upon syserr end-display
+      *          display "goto: " goto-linenumber upon syserr end-display
+      *          display "start: " tmp-linenumber-2 upon syserr end-display
+      *          display "end: " tmp-linenumber-3 upon syserr end-display
+                
+                perform varying tmp-linenumber 
+                    from tmp-linenumber-2 by 1 
+                    until tmp-linenumber = tmp-linenumber-3
+                
+                    move spaces to tmp-source-line-buffer
+                    move tmp-linenumber to tmp-linenumber-bin
+                    
+                    call GETLINE using tmp-linenumber-bin 
+                    tmp-source-line-buffer end-call
+                    
+                    move tmp-source-line-buffer
+                        to sourceline(tmp-counter)
+                    move tmp-counter to tmp-trunc-index
+                    perform mark-line-truncation
+                    move tmp-linenumber to linenumber(tmp-counter)
+
+                    if linenumber(tmp-counter) = goto-linenumber 
+                        move tmp-counter to active-line-onscreen
+                        display space line line-cursor-position col 6 
+                        end-display
+                        move tmp-counter to line-cursor-position
+                    end-if
+                
+                    add 1 to tmp-counter end-add
+                end-perform
+                
+            end-if
+            
+            display animator-screen end-display
+            perform display-current-breakpoints.
+        
+            continue.
+      
+      ***************************************************************
+        page-up section.
+      *     linenumber(1), the top of the currently displayed window,
+      *     is always a populated subscript no matter how small
+      *     MAX-ROWS (and so lines-set, the codeline table's current
+      *     occurrence count) has been clamped down to
+            compute goto-linenumber = linenumber(1) - MAX-ROWS
+            end-compute
+            
+            move spaces to tmp-command-input-buffer.
+            
+            perform goto-line.
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+      
+      *      if linenumber(1) > MAX-ROWS
+      *          compute tmp-linenumber-2 = linenumber(1) - MAX-ROWS 
+      *          end-compute
+      *      else
+      *          move 1 to tmp-linenumber-2
+      *          move MAX-ROWS to linenumber(1)
+      *      end-if
+      *      
+      *      move MAX-ROWS to tmp-counter.
+      *      
+      *      perform varying tmp-linenumber 
+      *          from linenumber(1) by -1 
+      *          until tmp-counter = 0
+      *      
+      *          move spaces to tmp-source-line-buffer
+      *          move tmp-linenumber to tmp-linenumber-bin
+      *          
+      *          call GETLINE using tmp-linenumber-bin 
+      *          tmp-source-line-buffer end-call
+      *          
+      *          move tmp-source-line-buffer to sourceline(tmp-counter)
+      *          move tmp-linenumber to linenumber(tmp-counter)
+      *      
+      *          subtract 1 from tmp-counter end-subtract
+      *      end-perform
+      *      
+      *      display animator-screen end-display
+            
+            continue.
+            
+      ***************************************************************
+        page-down section.
+      *     see page-up above -- linenumber(1) is always populated,
+      *     unlike a fixed high subscript such as the old linenumber(10)
+            compute goto-linenumber = linenumber(1) + MAX-ROWS
+            end-compute
+            
+            move spaces to tmp-command-input-buffer.
+            
+            perform goto-line.
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+        
+      *      compute tmp-linenumber = module-line-count - MAX-ROWS 
+      *      end-compute
+       
+      * If we use GC 2.0, we can use this evaluate statement
+      * In GC 1.1 the when > and when <= doesn't work
+      *      evaluate linenumber(MAX-ROWS)
+      *          when module-line-count exit section
+      *          when > tmp-linenumber
+      *              move module-line-count to tmp-linenumber
+      *          when <= tmp-linenumber
+      *              compute tmp-linenumber = linenumber(MAX-ROWS) 
+      *              + MAX-ROWS end-compute
+      *      end-evaluate
+      *      if linenumber(MAX-ROWS) = module-line-count
+      *          exit section
+      *      else if linenumber(MAX-ROWS) > tmp-linenumber
+      *              move module-line-count to tmp-linenumber
+      *           else if linenumber(MAX-ROWS) <= tmp-linenumber
+      *                  compute tmp-linenumber = linenumber(MAX-ROWS)
+      *                  + MAX-ROWS end-compute
+      *                end-if
+      *           end-if
+      *      end-if
+      *          
+      *      move MAX-ROWS to tmp-counter.
+      *      
+      *      perform varying tmp-linenumber-2
+      *          from tmp-linenumber by -1 
+      *          until tmp-counter = 0
+      *      
+      *          move spaces to tmp-source-line-buffer
+      *          move tmp-linenumber-2 to tmp-linenumber-bin
+      *          
+      *          call GETLINE using tmp-linenumber-bin
+      *          tmp-source-line-buffer end-call
+      *          
+      *          move tmp-source-line-buffer to sourceline(tmp-counter)
+      *          move tmp-linenumber-2 to linenumber(tmp-counter)
+      *          
+      *          subtract 1 from tmp-counter end-subtract
+      *      end-perform
+            
+      *      display animator-screen end-display        
+            continue.
+            
+      ***************************************************************      
+        line-up section.
+            if line-cursor-position > 2 
+                display ' ' line line-cursor-position col 6 
+                end-display
+                
+                subtract 1 from line-cursor-position end-subtract
+                display line-cursor end-display
+            else
+                if line-cursor-position = 2
+                and linenumber(1) > 1
+                    perform scroll-one-line-up
+                end-if            
+            end-if 
+            
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+            
+            continue.
+            
+      ***************************************************************
+        line-down section.
+            compute tmp-line-position = MAX-ROWS + 1 end-compute
+            if line-cursor-position < tmp-line-position
+                display ' ' line line-cursor-position col 6 
+                end-display
+                
+                add 1 to line-cursor-position end-add
+                display line-cursor end-display
+            else    
+                if line-cursor-position = tmp-line-position
+                and linenumber(MAX-ROWS) < module-line-count
+                and MAX-ROWS < module-line-count
+                    perform scroll-one-line-down
+                end-if
+            end-if
+            
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+                        
+            continue.
+
+      ***************************************************************
+      *** mark-line-truncation: stamps a trailing ">" over the last
+      *** visible column of sourceline(tmp-trunc-index) whenever the
+      *** just-fetched tmp-source-line-buffer runs past the codelines
+      *** display width, so a cut-off line isn't mistaken for a short
+      *** one; callers set tmp-trunc-index before performing this
+        mark-line-truncation section.
+            if function length(function trim(tmp-source-line-buffer,
+                    trailing)) > MAX-DISPLAY-COLS
+                move ">" to sourceline(tmp-trunc-index)
+                    (MAX-DISPLAY-COLS:1)
+            end-if.
+
+            continue.
+
+      ***************************************************************
+        scroll-one-line-down section.
+            
+        
+            perform varying tmp-linenumber 
+                from 2 by 1 until tmp-linenumber > MAX-ROWS
+                
+                compute tmp-linenumber-2 = tmp-linenumber - 1 
+                end-compute
+                
+                move linenumber(tmp-linenumber) 
+                    to linenumber(tmp-linenumber-2)
+                move sourceline(tmp-linenumber) 
+                    to sourceline(tmp-linenumber-2)    
+            end-perform
+            
+            compute tmp-linenumber = linenumber(MAX-ROWS) + 1 
+            end-compute
+            
+            move spaces to tmp-source-line-buffer
+            move tmp-linenumber to tmp-linenumber-bin
+            
+            call GETLINE using tmp-linenumber-bin 
+            tmp-source-line-buffer end-call
+            
+            move spaces to sourceline(MAX-ROWS).
+            move function trim (tmp-source-line-buffer, trailing) to
+                sourceline(MAX-ROWS).
+            move MAX-ROWS to tmp-trunc-index.
+            perform mark-line-truncation.
+            move tmp-linenumber to linenumber(MAX-ROWS).
+            
+            display animator-screen end-display
+            
+            continue.
+            
+      ***************************************************************
+        scroll-one-line-up section.
+            perform varying tmp-linenumber 
+                from MAX-ROWS by -1 until tmp-linenumber = 1
+                
+                compute tmp-linenumber-2 = tmp-linenumber - 1 
+                end-compute
+                
+      *          display tmp-linenumber upon syserr end-display
+      *          display tmp-linenumber-2 upon syserr end-display
+                
+                move linenumber(tmp-linenumber-2) 
+                    to linenumber(tmp-linenumber)
+                move sourceline(tmp-linenumber-2) 
+                    to sourceline(tmp-linenumber)    
+            end-perform
+            
+            compute tmp-linenumber = linenumber(1) - 1 
+            end-compute
+            
+            move spaces to tmp-source-line-buffer
+            move tmp-linenumber to tmp-linenumber-bin
+            
+            call GETLINE using tmp-linenumber-bin 
+            tmp-source-line-buffer end-call
+            
+            move spaces to sourceline(1).
+            move function trim (tmp-source-line-buffer, trailing) to
+                sourceline(1).
+            move 1 to tmp-trunc-index.
+            perform mark-line-truncation.
+            move tmp-linenumber to linenumber(1).
+            
+            display animator-screen end-display            
+        
+            continue.
+
+      ***************************************************************
+      *** ----------------- read in breakpoints from list file
+        read-in-breakpoints section.
+            move spaces to bp-path.
+            accept bp-path from environment "COB_BREAKPOINT_FILE" 
+            end-accept
+            
+            if bp-path = spaces 
+                move "xanim_breakpoint.lst" to bp-path
+            end-if
+            
+            move 0 to bp-amount.
+
+            open input bp-file.
+            if bp-file-status not = 0
+                close bp-file
+                open output bp-file
+                close bp-file
+            else
+                read bp-file into bp-line end-read
+                perform varying bp-line-counter 
+                     from 1 by 1 until bp-line-counter = 1000 
+                     or bp-file-status not = 0
+                    
+                    move 1 to tmp-line-position
+                    move spaces to tmp-bp-condition
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-src-name
+      *                  into bp-src-name(bp-line-counter)
+                        with pointer tmp-line-position
+                    end-unstring
+                    unstring bp-line delimited by ';'
+                        into tmp-bp-src-line
+      *                  into bp-src-line(bp-line-counter)
+                        with pointer tmp-line-position
+                    end-unstring
+                    if tmp-line-position <= length of bp-line
+                        unstring bp-line delimited by ';'
+                            into tmp-bp-condition
+                            with pointer tmp-line-position
+                        end-unstring
+                    end-if
+
+                    if tmp-bp-src-name not = spaces
+                        add 1 to bp-amount end-add
+                        move tmp-bp-src-name
+                            to bp-src-name(bp-amount)
+                        move tmp-bp-src-line
+                            to bp-src-line(bp-amount)
+                        move tmp-bp-condition
+                            to bp-condition(bp-amount)
+                    end-if
+                    
+                    read bp-file into bp-line end-read
+                end-perform
+
+                if bp-amount = 0
+      *          or bp-src-name(1) = spaces
+                    if cob-anim-logging = 'Y'
+                        move "Empty bp list" to tmp-log-line
+                        perform log-msg
+                    end-if 
+                    move 0 to bp-next-line
+                    move 0 to bp-amount
+                else
+                    compute bp-next-line = bp-amount + 1 
+                    end-compute
+      *              move bp-line-counter to bp-amount
+                    sort bp-line-struct ascending bp-src-name 
+                        bp-src-line
+                end-if
+
+                close bp-file                
+                
+      *          display bp-src-name(1) "  " bp-src-line(1) 
+      *          upon syserr end-display
+      *          display bp-src-name(2) "  " bp-src-line(2) 
+      *          upon syserr end-display
+      *          display bp-src-name(3) "  " bp-src-line(3) 
+      *          upon syserr end-display
+      *          display bp-src-name(4) "  " bp-src-line(4) 
+      *          upon syserr end-display
+            end-if
+            
+      *      perform log-breakpoint-list.
+           
+            continue.
+
+      ***************************************************************
+      *** ----------------- set a breakpoint by typing
+      *** "B <program> <line>" directly, without navigating to that
+      *** line via goto-line first
+        set-breakpoint-by-name section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-cobol-src-name.
+            unstring tmp-command-input-buffer delimited by " "
+                into tmp-cobol-src-name
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+            move spaces to tmp-unstring-buffer.
+            unstring tmp-command-input-buffer delimited by " "
+                into tmp-unstring-buffer
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+            move function trim(tmp-cobol-src-name) to bp-check-src-name.
+            move tmp-unstring-buffer to bp-check-src-line.
+            move spaces to bp-add-condition.
+
+            perform is-breakpoint.
+
+            if is-breakpoint-flag = 0
+                perform add-breakpoint
+            else
+                perform delete-breakpoint
+            end-if
+
+            display animator-screen end-display.
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+        set-unset-breakpoint section.
+            move cobol-src-name to bp-check-src-name.
+            move line-cursor-position to bp-check-src-line.
+            subtract 1 from line-cursor-position
+            giving tmp-linenumber end-subtract
+            move linenumber(tmp-linenumber) to bp-add-src-line.
+
+            perform is-breakpoint.
+
+            if is-breakpoint-flag = 0
+                move spaces to bp-add-condition
+                display "Condition (blank = none): "
+                    line command-line-no col 1
+                    end-display
+                accept bp-add-condition
+                    line command-line-no col 28 end-accept
+
+                perform add-breakpoint
+            else
+                perform delete-breakpoint
+            end-if
+
+            display animator-screen end-display
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+            
+      *      perform log-breakpoint-list.
+        
+            continue.
+      
+      ***************************************************************
+      *** ----------------- add a breakpoint
+        add-breakpoint section.
+      *      perform is-breakpoint.
+
+      *     no explicit program given (cursor-based toggle) -- use
+      *     the module currently being debugged
+            if bp-add-src-name = spaces
+                move cobol-src-name to bp-add-src-name
+            end-if
+
+            if bp-next-line = 0
+                move 1 to bp-next-line
+            end-if
+            if bp-next-line < 1001
+                add 1 to bp-amount end-add
+
+                move bp-add-src-name to bp-src-name(bp-next-line)
+                move bp-add-src-line to bp-src-line(bp-next-line)
+                move bp-add-condition to bp-condition(bp-next-line)
+                add 1 to bp-next-line
+
+                sort bp-line-struct ascending bp-src-name bp-src-line
+
+                add 1 to bp-active-count end-add
+                perform refresh-breakpoint-counter
+            else
+                display "WARNING: breakpoint table full (1000/1000)"
+                    line bp-counter-line-no col 1
+                    with foreground-color COB-COLOR-WHITE
+                    background-color COB-COLOR-RED
+                end-display
+            end-if
+
+      *      perform log-breakpoint-list.
+           
+            continue.
+
+      ***************************************************************
+      *** ----------------- delete a breakpoint
+        delete-breakpoint section.
+           if bp-delete-src-name = spaces
+                move cobol-src-name to bp-delete-src-name
+           end-if
+
+           search all bp-line-struct
+                when bp-src-name(bp-index) = bp-delete-src-name and 
+                     bp-src-line(bp-index) = bp-delete-src-line
+                    
+                    move spaces to bp-wp-temp-record
+                    string "L!;" delimited by size 
+                        function trim (bp-delete-src-name, trailing)
+                        delimited by size
+                        into bp-wp-temp-record
+                    end-string
+                
+                    move bp-wp-temp-record to bp-src-name(bp-index)
+
+                    if bp-active-count > 0
+                        subtract 1 from bp-active-count end-subtract
+                    end-if
+                    perform refresh-breakpoint-counter
+           end-search
+
+      *     perform log-breakpoint-list.
+
+           continue.
+
+      ***************************************************************
+      *** ----------------- "B *"  tombstone every breakpoint that
+      *** ----------------- belongs to the module being debugged
+        clear-program-breakpoints section.
+            if bp-next-line > 1
+                perform varying bp-line-counter from 1 by 1
+                        until bp-line-counter = bp-next-line
+
+                    if bp-src-name(bp-line-counter) = cobol-src-name
+                        move spaces to bp-wp-temp-record
+                        string "L!;" delimited by size
+                            function trim (cobol-src-name, trailing)
+                            delimited by size
+                            into bp-wp-temp-record
+                        end-string
+
+                        move bp-wp-temp-record
+                            to bp-src-name(bp-line-counter)
+
+                        if bp-active-count > 0
+                            subtract 1 from bp-active-count end-subtract
+                        end-if
+                    end-if
+                end-perform
+
+                perform refresh-breakpoint-counter
+            end-if
+
+            move spaces to command-input-line.
+            string "Cleared breakpoints for " delimited by size
+                function trim (cobol-src-name) delimited by size
+                into command-input-line
+            end-string
+            display command-input-line end-display.
+
+            move "Command: " to command-input-line.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- "B **"  wipe the shared breakpoint table
+      *** ----------------- clean, across every debugged program
+        clear-all-breakpoints section.
+            move 0 to bp-amount.
+            move 0 to bp-next-line.
+            move 0 to bp-active-count.
+
+            perform refresh-breakpoint-counter.
+
+            move spaces to command-input-line.
+            move "Cleared all breakpoints" to command-input-line.
+            display command-input-line end-display.
+
+            move "Command: " to command-input-line.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- parse "W <varname>" and set a watchpoint
+        set-watchpoint section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-unstring-buffer.
+            unstring tmp-command-input-buffer delimited by space
+                into tmp-unstring-buffer
+                with pointer tmp-unstring-ptr
+            end-unstring.
+
+            move spaces to wp-add-var-name.
+            move tmp-unstring-buffer(1:50) to wp-add-var-name.
+
+            if wp-add-var-name not = spaces
+                perform add-watchpoint
+            end-if.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- add a watchpoint on wp-add-var-name
+        add-watchpoint section.
+            if wp-last-line = 0
+                move 1 to wp-last-line
+            end-if
+
+            if wp-last-line < 1001
+                move cobol-src-name to wp-src-name(wp-last-line)
+                move wp-add-var-name to wp-var-name(wp-last-line)
+
+                move spaces to tmp-unstring-buffer
+                move wp-add-var-name to tmp-unstring-buffer
+                move low-value to tmp-unstring-buffer(30:1)
+
+                call ANIDATA using "G" interface-block
+                tmp-unstring-buffer end-call
+
+                move spaces to wp-last-value(wp-last-line)
+                move dtf-value(1:80) to wp-last-value(wp-last-line)
+
+                add 1 to wp-last-line
+            end-if.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- check all watchpoints for the current
+      *** module for a value change since they were last observed
+        is-watchpoint-changed section.
+            move 0 to is-watchpoint-flag.
+            move spaces to watchpoint-hit-name.
+
+            if wp-last-line > 1
+                perform varying tmp-linenumber from 1 by 1
+                        until tmp-linenumber = wp-last-line
+
+                    if wp-src-name(tmp-linenumber) = cobol-src-name
+                        move spaces to tmp-unstring-buffer
+                        move wp-var-name(tmp-linenumber)
+                            to tmp-unstring-buffer
+                        move low-value to tmp-unstring-buffer(30:1)
+
+                        call ANIDATA using "G" interface-block
+                        tmp-unstring-buffer end-call
+
+                        if dtf-value(1:80) not =
+                            wp-last-value(tmp-linenumber)
+
+                            move 1 to is-watchpoint-flag
+                            move wp-var-name(tmp-linenumber)
+                                to watchpoint-hit-name
+                            move dtf-value(1:80)
+                                to wp-last-value(tmp-linenumber)
+                        end-if
+                    end-if
+                end-perform
+            end-if.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- write breakpoints to list file
+        flush-breakpoints section.
+            open output bp-file.
+            
+      *      string "bp-next-line: " delimited by size 
+      *          bp-next-line delimited by size
+      *          into tmp-log-line
+      *      end-string
+      *      perform log-msg.
+            
+            if bp-next-line > 0 
+                perform varying bp-line-counter from 1 by 1 
+                until bp-line-counter = bp-next-line
+                    move spaces to bp-line
+                    if bp-src-name(bp-line-counter)(1:2) = 'L!'
+                        exit perform cycle
+                    end-if
+                    string function trim (bp-src-name(bp-line-counter))
+                        delimited by size
+                        ';' delimited by size
+                        bp-src-line(bp-line-counter) delimited by size
+                        ';' delimited by size
+                        function trim (bp-condition(bp-line-counter))
+                        delimited by size
+                        into bp-line
+                    end-string
+
+                    write bp-line end-write
+                end-perform
+            end-if
+            
+            close bp-file.
+           
+            continue.
+           
+      ***************************************************************
+      *** ----------------- check if breakpoint exists
+        is-breakpoint section.
+            move 0 to is-breakpoint-flag.
+            move 1 to bp-index.
+            
+            search all bp-line-struct
+                when bp-src-name(bp-index) = bp-check-src-name and 
+                     bp-src-line(bp-index) = bp-check-src-line
+                 
+                move 1 to is-breakpoint-flag
+            end-search
+      *      move spaces to bp-check-src-name.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- evaluate a hit breakpoint's optional
+      *** "VARNAME OP VALUE" stop condition via the ANIDATA "G" path;
+      *** clears is-breakpoint-flag again if the condition is false
+        check-breakpoint-condition section.
+            if is-breakpoint-flag = 1
+                and bp-condition(bp-index) not = spaces
+
+                move 1 to tmp-unstring-ptr
+                move spaces to bp-cond-var
+                move spaces to bp-cond-op
+                move spaces to bp-cond-value
+
+                unstring bp-condition(bp-index) delimited by space
+                    into bp-cond-var bp-cond-op bp-cond-value
+                    with pointer tmp-unstring-ptr
+                end-unstring
+
+                move spaces to tmp-unstring-buffer
+                move bp-cond-var to tmp-unstring-buffer
+                move low-value to tmp-unstring-buffer(30:1)
+
+                call ANIDATA using "G" interface-block
+                tmp-unstring-buffer end-call
+
+                move spaces to bp-cond-current
+                move function trim (dtf-value(1:60))
+                    to bp-cond-current
+
+                move 0 to is-breakpoint-flag
+
+                evaluate bp-cond-op
+                    when "="
+                        if bp-cond-current =
+                            function trim (bp-cond-value)
+                            move 1 to is-breakpoint-flag
+                        end-if
+                    when "<>"
+                        if bp-cond-current not =
+                            function trim (bp-cond-value)
+                            move 1 to is-breakpoint-flag
+                        end-if
+                    when "<"
+                        if function numval (bp-cond-current) <
+                            function numval (bp-cond-value)
+                            move 1 to is-breakpoint-flag
+                        end-if
+                    when ">"
+                        if function numval (bp-cond-current) >
+                            function numval (bp-cond-value)
+                            move 1 to is-breakpoint-flag
+                        end-if
+                    when "<="
+                        if function numval (bp-cond-current) <=
+                            function numval (bp-cond-value)
+                            move 1 to is-breakpoint-flag
+                        end-if
+                    when ">="
+                        if function numval (bp-cond-current) >=
+                            function numval (bp-cond-value)
+                            move 1 to is-breakpoint-flag
+                        end-if
+                end-evaluate
+            end-if.
+
+            continue.
+
+
+      ***************************************************************
+      *** ----------------- refresh the "breakpoints used" footer
+        refresh-breakpoint-counter section.
+            move spaces to bp-counter-display.
+            string "Breakpoints used: " delimited by size
+                bp-active-count delimited by size
+                "/1000" delimited by size
+                into bp-counter-display
+            end-string.
+
+            display bp-counter-footer end-display.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- record the module entered at the current
+      *** call-depth, at the moment do-initialization actually enters
+      *** it -- called on every module entry regardless of run-mode,
+      *** so a "Go" run that dives several levels deep before hitting
+      *** a breakpoint still captures every intermediate frame instead
+      *** of only the ones a screen redraw happened to catch
+        push-call-stack-frame section.
+            compute call-stack-count = call-depth + 1 end-compute
+            if call-stack-count > 41
+                move 41 to call-stack-count
+            end-if
+
+            move cobol-src-name to call-stack-name(call-stack-count).
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- format and display the call-stack pane
+      *** from the frames push-call-stack-frame has already recorded
+        refresh-call-stack section.
+            perform push-call-stack-frame.
+
+            move spaces to tmp-log-line.
+            move function trim(call-stack-name(1)) to tmp-log-line.
+
+            perform varying tmp-counter from 2 by 1
+                    until tmp-counter > call-stack-count
+
+                move spaces to tmp-source-line-buffer
+                string function trim(tmp-log-line) delimited by size
+                    " > " delimited by size
+                    function trim(call-stack-name(tmp-counter))
+                    delimited by size
+                    into tmp-source-line-buffer
+                end-string
+                move tmp-source-line-buffer to tmp-log-line
+            end-perform
+
+            move spaces to call-stack-display.
+            move tmp-log-line(1:74) to call-stack-display.
+
+            display call-stack-footer end-display.
+
+            continue.
+
+      ***************************************************************
+        display-current-breakpoints section.
+            move cobol-src-name to bp-check-src-name.
+      *      move "testprog" to bp-check-src-name.
+
+            perform refresh-breakpoint-counter.
+            perform refresh-call-stack.
+
+            perform varying tmp-onscreen-linenumber from 1 by 1
+                until tmp-onscreen-linenumber = MAX-ROWS
+                or bp-amount = 0
+
+                move linenumber(tmp-onscreen-linenumber) 
+                    to bp-check-src-line
+                perform is-breakpoint
+                
+                if is-breakpoint-flag = 1 
+                    add 1 to tmp-onscreen-linenumber giving
+                    tmp-onscreen-linenumber-2 end-add 
+                    
+                    display sourceline(tmp-onscreen-linenumber)(1:74)
+                    line tmp-onscreen-linenumber-2 col 7 
+                    with background-color COB-COLOR-RED end-display
+      *              move "testtest" to sourceline(1)
+      *              display testline
+      *              with background-color COB-COLOR-RED end-display
+                end-if
+            end-perform
+            
+            continue.
+
+      ***************************************************************
+      *** ----------------- consolidated breakpoint report, all
+      *** programs debugged in this session (skips tombstoned "L!"
+      *** entries), sorted by program then line
+        display-breakpoint-report section.
+            display empty-screen end-display.
+
+            display "Breakpoint report - all programs"
+                line 1 col 1 end-display.
+            display "Program                        Line"
+                line 2 col 1 end-display.
+
+            move 3 to tmp-onscreen-linenumber.
+            move 0 to tmp-counter.
+
+            if bp-next-line > 1
+                perform varying tmp-linenumber from 1 by 1
+                        until tmp-linenumber = bp-next-line
+                        or tmp-onscreen-linenumber > MAX-ROWS
+
+                    if bp-src-name(tmp-linenumber)(1:2) not = 'L!'
+                        add 1 to tmp-counter end-add
+
+                        move spaces to tmp-log-line
+                        string bp-src-name(tmp-linenumber)
+                            delimited by size
+                            "  " delimited by size
+                            bp-src-line(tmp-linenumber)
+                            delimited by size
+                            into tmp-log-line
+                        end-string
+
+                        display tmp-log-line(1:74)
+                            line tmp-onscreen-linenumber col 1
+                            end-display
+
+                        add 1 to tmp-onscreen-linenumber end-add
+                    end-if
+                end-perform
+            end-if
+
+            if tmp-counter = 0
+                display "No breakpoints are currently set."
+                    line 3 col 1 end-display
+            end-if
+
+            move "Command: " to command-input-line.
+            display command-input-line
+                line command-line-no col 1 end-display.
+            accept tmp-command-input-buffer
+                line command-line-no col 10 end-accept.
+
+            display animator-screen end-display.
+            perform display-current-breakpoints.
+            perform display-active-line-if-visible.
+
+            continue.
+
+      ***************************************************************
+      *** ----------------- "F <text>" find/search: walk the module
+      *** via repeated GETLINE calls looking for the first source
+      *** line (paragraph name or otherwise) containing the given
+      *** text, then jump the view there the same way goto-line does
+        find-in-module section.
+            move spaces to string-contains-str2.
+      *     string-contains-str1 (the source line) is upper-cased
+      *     below, so the search text has to match case too -- this
+      *     repo's own .cob files are written lowercase, and a search
+      *     term typed in the same case the source is written in
+      *     should still find it
+            move function upper-case(
+                function trim(tmp-command-input-buffer(3:68)))
+                to string-contains-str2.
+
+            move 0 to goto-linenumber.
+
+            perform varying tmp-linenumber from 1 by 1
+                    until tmp-linenumber > module-line-count
+                    or goto-linenumber not = 0
+
+                move tmp-linenumber to tmp-linenumber-bin
+                move spaces to tmp-source-line-buffer
+
+                call GETLINE using tmp-linenumber-bin
+                    tmp-source-line-buffer end-call
+
+                move function upper-case(tmp-source-line-buffer)
+                    to string-contains-str1
+
+                perform string-contains
+
+                if string-contains-flag = 1
+                    move tmp-linenumber to goto-linenumber
+                end-if
+            end-perform
+
+            if goto-linenumber not = 0
+                move spaces to tmp-command-input-buffer
+                perform goto-line
+                display animator-screen end-display
+                perform display-active-line-if-visible
+            else
+                move spaces to command-input-line
+                string "Not found: " delimited by size
+                    function trim(string-contains-str2)
+                    delimited by size
+                    into command-input-line
+                end-string
+                display command-input-line end-display
+            end-if
+
+            move "Command: " to command-input-line.
+
+            continue.
+
+      ***************************************************************
+        log-interface-block section.
+            
+            if cob-anim-logging = 'Y'
+            
+                move "**************************" to tmp-log-line
+                perform log-msg
+                
+                string "anim-state: " delimited by size
+                    anim-state delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "cobol-src-name: " delimited by size
+                    cobol-src-name delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+                
+                string "first-stmt-if: " delimited by size
+                    first-stmt-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "current-line-if: " delimited by size
+                    current-line-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "active-line-if: " delimited by size
+                    active-line-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "no-code-lines-if: " delimited by size
+                    no-code-lines-if delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+                
+                string "dtf-line: " delimited by size
+                    dtf-line delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+                
+                string "dtf-usage: " delimited by size
+                    dtf-usage delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "dtf-length: " delimited by size
+                    dtf-length delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "dtf-value: " delimited by size
+                    dtf-value delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                string "anim-stmt-type: " delimited by size
+                    anim-stmt-type delimited by size
+                    into tmp-log-line
+                end-string
+                perform log-msg
+
+                move "**************************" to tmp-log-line
+                perform log-msg
+            
+            end-if
+            
+            continue.
+            
+      ***************************************************************
+        log-breakpoint-list section.
+            if cob-anim-logging = 'Y'
+            
+            move spaces to log-line
+            move "**************************" to log-line
+            write log-line
+            
+            if bp-next-line not = 0 
+                perform varying tmp-linenumber from 1 by 1 
+                    until tmp-linenumber = bp-next-line
+                    
+                    move spaces to log-line
+                    string bp-src-name(tmp-linenumber) delimited by size
+                        ";" delimited by size 
+                        bp-src-line(tmp-linenumber) delimited by size 
+                        into log-line
+                    end-string
+                    write log-line
+                end-perform
+            end-if
+            
+            move spaces to log-line
+            move "*************************" to log-line
+            write log-line
+            
+            end-if
+            continue.
+            
+      ***************************************************************
+        view-variable section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-unstring-buffer.
+            unstring tmp-command-input-buffer delimited by space 
+                into tmp-unstring-buffer
+                with pointer tmp-unstring-ptr
+            end-unstring
+            
+            move "After unstring..." to tmp-log-line.
+            perform log-msg.
+            move low-value to tmp-unstring-buffer(30:1).
+            move "After low-value..." to tmp-log-line.
+            perform log-msg.
+            move tmp-unstring-buffer to tmp-log-line.
+            perform log-msg.
+            move "After disp..." to tmp-log-line.
+            perform log-msg.
+            perform log-interface-block.
+            move "Before call animdata..." to tmp-log-line.
+            perform log-msg.
+            string "Calling " delimited by size 
+                ANIDATA delimited by spaces
+                into tmp-log-line
+            end-string 
+            perform log-msg.
+                        
+            call ANIDATA using "G" interface-block 
+            tmp-unstring-buffer end-call
+            
+            display empty-screen end-display
+            
+            move tmp-unstring-buffer to name-vv-content.
+            move dtf-length to size-vv-content.
+            move dtf-usage to usage-vv-content.
+            move dtf-value(1:60) to content-vv-l1.
+            move dtf-value(61:60) to content-vv-l2.
+            move dtf-value(121:60) to content-vv-l3.
+            move dtf-value(181:60) to content-vv-l4.
+            move dtf-value(241:40) to content-vv-l5.
+            display view-variable-screen end-display
+            
+            move 0 to dtf-length, dtf-usage.
+            move spaces to dtf-value.
+            
+            move "Back" to func1.
+            move spaces to func2, func3, func4, func5, func6, 
+            func7, func8.
+            display footline-2 end-display
+            display footline end-display
+            
+            move "After calling animdata..." to tmp-log-line.
+            perform log-msg.
+            perform log-interface-block.
+            
+            accept tmp-command-input-buffer
+                line command-line-no col 10 end-accept
+
+            perform process-function-key-vv
+      *          perform process-input-buffer
+            continue.
+
+      ***************************************************************
+      *** ----------------- "C <varname> <newvalue>" -- companion to
+      *** the "G" get action used by view-variable, this writes a new
+      *** value back into the running program via ANIDATA
+        change-variable section.
+            move 3 to tmp-unstring-ptr.
+            move spaces to tmp-unstring-buffer.
+            unstring tmp-command-input-buffer delimited by space
+                into tmp-unstring-buffer
+                with pointer tmp-unstring-ptr
+            end-unstring
+
+            move function trim(tmp-unstring-buffer) to cv-var-name.
+
+            move spaces to cv-new-value.
+            move function trim(tmp-command-input-buffer
+                (tmp-unstring-ptr:)) to cv-new-value.
+
+            move low-value to tmp-unstring-buffer(30:1).
+
+            move spaces to dtf-value.
+            move cv-new-value to dtf-value.
+
+            call ANIDATA using "S" interface-block
+            tmp-unstring-buffer end-call
+
+            move spaces to command-input-line.
+            string "Set " delimited by size
+                function trim(cv-var-name) delimited by size
+                " = " delimited by size
+                function trim(cv-new-value) delimited by size
+                into command-input-line
+            end-string
+            display command-input-line end-display.
+
+            move 0 to dtf-length, dtf-usage.
+            move spaces to dtf-value.
+
+            move "Command: " to command-input-line.
+
+            continue.
+
+      **************************************************************
+        goback-from-vv section.
+            
+            display empty-screen end-display
+            perform do-screen-init.
+            display animator-screen end-display
+            perform display-current-breakpoints.
+            perform display-active-line.
+            
+            continue.
+            
+      ***************************************************************
+        string-contains section.
+            move 0 to string-contains-flag.
+            move function length(function trim (string-contains-str2, 
+                trailing)) to tmp-number-2.
+            compute tmp-number = function length(function 
+                trim(string-contains-str1, trailing)) 
+                - tmp-number-2 end-compute
+            
+            if tmp-number = 0 and string-contains-str1 = 
+                string-contains-str2
+                
+                move 1 to string-contains-flag
+            else if tmp-number > 0
+                perform varying tmp-counter from 1 by 1 
+                    until tmp-counter = tmp-number
+                    
+                    if string-contains-str1(tmp-counter:tmp-number-2) = 
+                        string-contains-str2
+                        
+                        move 1 to string-contains-flag
+                        exit perform
+                    end-if
+                    
+                end-perform
+            end-if
+        
+            continue.
+            
+      ***************************************************************
+        log-msg section.
+            if cob-anim-logging = 'Y' 
+                move spaces to log-line
+                move tmp-log-line to log-line
+                move spaces to tmp-log-line
+            
+                write log-line
+            end-if
+        
+            continue.
