@@ -33,7 +33,9 @@
        fd anifile.
        01 ani-rec.
           03  ani-key                        pic x(7).
-          03  ani-rest                       pic x(67).
+      *   widened to match gc-debugger.cob's sourceline (pic x(77))
+      *   so a full source line no longer gets silently truncated
+          03  ani-rest                       pic x(77).
        working-storage section.
        01  file-path-info.
            03  ani-path                      pic x(256).
@@ -42,7 +44,7 @@
        01  interface-block.
            03  action                        pic x.
            03  ani-status                    pic 99.
-           03  ani-data                      pic x(74).
+           03  ani-data                      pic x(84).
        procedure division using interface-block.
        h00.
       *    display "IN " interface-block.
@@ -78,6 +80,13 @@
                rewrite ani-rec
                go to h99.
 
+           if action = "D"
+               move ani-data to ani-rec
+               delete anifile
+                   invalid key move "23" to ani-status
+               end-delete
+               go to h99.
+
            if action = "N"
                read anifile next
                    at end move "10" to ani-status
